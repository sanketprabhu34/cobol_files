@@ -0,0 +1,8 @@
+            SELECT PO-DETAIL-FILE
+                ASSIGN TO "PODETAIL"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS PO-RECORD-KEY
+                ALTERNATE RECORD KEY IS PO-VENDOR-ALT-KEY
+                    WITH DUPLICATES
+                FILE STATUS IS WS-PO-FILE-STATUS.
