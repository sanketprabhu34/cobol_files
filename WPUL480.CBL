@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL480.
+      *
+      *    VENDOR LOOKUP BY VENDOR NUMBER / FACILITY.
+      *    ACCEPTS A VENDOR NUMBER AND FACILITY AND LISTS EVERY PO
+      *    FOR THAT VENDOR BY START/READ-NEXT AGAINST THE
+      *    PO-VENDOR-ALT-KEY ALTERNATE INDEX, SO A VENDOR INQUIRY
+      *    DOES NOT REQUIRE A FULL SCAN OF PO-DETAIL-FILE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WPUL470_SELECT_COPYBOOK.CBL".
+
+           SELECT VENDOR-RPT-FILE
+               ASSIGN TO "WPUL480R"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WPUL470_FD_COPYBOOK.CBL".
+
+       FD  VENDOR-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VENDOR-RPT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "WPUL470_WS_COPYBOOK.CBL".
+
+       01  WS-INQUIRY-VENDOR-NUMBER          PIC X(06).
+       01  WS-INQUIRY-VENDOR-FACILITY        PIC 9(02).
+
+       01  WS-ROW-FOUND-FLAG                 PIC X(01) VALUE 'N'.
+           88  WS-ROW-FOUND                  VALUE 'Y'.
+
+       01  WS-HEADING-1                     PIC X(132) VALUE
+           "WPUL480  VENDOR PO LOOKUP REPORT".
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(10) VALUE "VENDOR".
+           05  FILLER                 PIC X(10) VALUE "FACILITY".
+           05  FILLER                 PIC X(10) VALUE "PO-KEY".
+           05  FILLER                 PIC X(32) VALUE "VENDOR-NAME".
+           05  FILLER                 PIC X(10) VALUE "ARRIVAL".
+
+       01  WS-DETAIL-LINE.
+           05  WD-VENDOR-NUMBER               PIC X(06).
+           05  FILLER                        PIC X(04) VALUE SPACES.
+           05  WD-VENDOR-FACILITY            PIC 99.
+           05  FILLER                        PIC X(08) VALUE SPACES.
+           05  WD-RECORD-KEY                 PIC X(08).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-VENDOR-NAME                PIC X(30).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-DATE-ARRIVAL               PIC 9(06).
+
+       01  WS-NO-VENDOR-LINE                PIC X(132) VALUE
+           "NO POS FOUND FOR THIS VENDOR/FACILITY".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-VENDOR-POS
+               UNTIL PO-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY "ENTER VENDOR NUMBER (6 CHARACTERS): "
+           ACCEPT WS-INQUIRY-VENDOR-NUMBER
+           DISPLAY "ENTER VENDOR FACILITY (2 DIGITS): "
+           ACCEPT WS-INQUIRY-VENDOR-FACILITY
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL480: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT VENDOR-RPT-FILE
+           WRITE VENDOR-RPT-LINE FROM WS-HEADING-1
+           WRITE VENDOR-RPT-LINE FROM WS-HEADING-2
+           MOVE WS-INQUIRY-VENDOR-NUMBER    TO PO-VENDOR-NUMBER
+           MOVE WS-INQUIRY-VENDOR-FACILITY  TO PO-VENDOR-FACILITY
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           START PO-DETAIL-FILE KEY IS NOT LESS THAN PO-VENDOR-ALT-KEY
+               INVALID KEY
+                   SET PO-EOF TO TRUE
+           END-START
+           IF NOT PO-EOF
+               PERFORM 2100-READ-NEXT-PO
+           END-IF.
+
+       2000-PROCESS-VENDOR-POS.
+           IF PO-VENDOR-NUMBER = WS-INQUIRY-VENDOR-NUMBER
+               AND PO-VENDOR-FACILITY = WS-INQUIRY-VENDOR-FACILITY
+               SET WS-ROW-FOUND TO TRUE
+               PERFORM 2200-WRITE-DETAIL-LINE
+               PERFORM 2100-READ-NEXT-PO
+           ELSE
+               SET PO-EOF TO TRUE
+           END-IF.
+
+       2100-READ-NEXT-PO.
+           READ PO-DETAIL-FILE NEXT RECORD
+               AT END
+                   SET PO-EOF TO TRUE
+           END-READ.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE SPACES                    TO WS-DETAIL-LINE
+           MOVE PO-VENDOR-NUMBER          TO WD-VENDOR-NUMBER
+           MOVE PO-VENDOR-FACILITY        TO WD-VENDOR-FACILITY
+           MOVE PO-RECORD-KEY             TO WD-RECORD-KEY
+           MOVE PO-VENDOR-NAME            TO WD-VENDOR-NAME
+           MOVE PO-DATE-ARRIVAL           TO WD-DATE-ARRIVAL
+           WRITE VENDOR-RPT-LINE FROM WS-DETAIL-LINE.
+
+       9000-TERMINATE.
+           IF NOT WS-ROW-FOUND
+               WRITE VENDOR-RPT-LINE FROM WS-NO-VENDOR-LINE
+           END-IF
+           CLOSE PO-DETAIL-FILE
+           CLOSE VENDOR-RPT-FILE.
