@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL479.
+      *
+      *    EARLY-PAY TERMS COMPLIANCE REPORT.
+      *    COMPUTES THE CASH-DISCOUNT DEADLINE FROM
+      *    PO-DATE-RECEIVED + PO-TERMS-DAYS (AND THE -EX VARIANT)
+      *    AND FLAGS POS WHERE THE DISCOUNT WINDOW HAS ALREADY
+      *    LAPSED OR IS ABOUT TO, SO ACCOUNTS PAYABLE DOES NOT
+      *    MISS AN EARNED CASH DISCOUNT.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WPUL470_SELECT_COPYBOOK.CBL".
+
+           SELECT TERMS-RPT-FILE
+               ASSIGN TO "WPUL479R"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WPUL470_FD_COPYBOOK.CBL".
+
+       FD  TERMS-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TERMS-RPT-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "WPUL470_WS_COPYBOOK.CBL".
+
+      *    CURRENT SYSTEM DATE, SUPPLIED AT RUN TIME BY THE
+      *    SCHEDULER SO THE LAPSE WINDOW CAN BE COMPUTED WITHOUT A
+      *    HARDCODED DATE.
+      *    SIZED TO MATCH THE 8-DIGIT DATE YYYYMMDD REGISTER EXACTLY
+      *    SO THE ALPHANUMERIC GROUP MOVE ON ACCEPT LANDS EACH
+      *    SUB-FIELD CORRECTLY.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-CENTURY           PIC 9(02).
+           05  WS-CURRENT-YY                PIC 9(02).
+           05  WS-CURRENT-MM                PIC 9(02).
+           05  WS-CURRENT-DD                PIC 9(02).
+
+       01  WS-DISCOUNT-DAYS-LEFT            PIC S9(05) VALUE ZERO.
+       01  WS-TERMS-DAYS-TO-USE             PIC S9(03).
+       01  WS-TERMS-PERCENT-TO-USE          PIC S9(02)V999.
+       01  WS-TERMS-TYPE-TEXT               PIC X(05).
+
+       01  WS-LAPSE-WARNING-DAYS            PIC S9(03) VALUE 3.
+
+       01  WS-EXCEPTION-COUNT               PIC 9(05) VALUE ZERO.
+
+       01  WS-HEADING-1                     PIC X(132) VALUE
+           "WPUL479  EARLY-PAY TERMS COMPLIANCE REPORT".
+       01  WS-HEADING-2.
+           05  FILLER                       PIC X(10) VALUE "PO-KEY".
+           05  FILLER                       PIC X(07) VALUE "TYPE".
+           05  FILLER                       PIC X(12) VALUE "RECEIVED".
+           05  FILLER                       PIC X(10) VALUE "TERM-DAYS".
+           05  FILLER                       PIC X(10) VALUE "PCT".
+           05  FILLER                       PIC X(08) VALUE "DAYS-LFT".
+           05  FILLER                       PIC X(10) VALUE "STATUS".
+           05  FILLER                       PIC X(30) VALUE "VENDOR".
+
+       01  WS-DETAIL-LINE.
+           05  WD-RECORD-KEY                PIC X(08).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WD-TERMS-TYPE                PIC X(05).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WD-DATE-RECEIVED             PIC 9(06).
+           05  FILLER                       PIC X(06) VALUE SPACES.
+           05  WD-TERMS-DAYS                PIC ---9.
+           05  FILLER                       PIC X(06) VALUE SPACES.
+           05  WD-TERMS-PERCENT             PIC Z9.999.
+           05  FILLER                       PIC X(04) VALUE SPACES.
+           05  WD-DAYS-LEFT                 PIC ----9.
+           05  FILLER                       PIC X(03) VALUE SPACES.
+           05  WD-STATUS-TEXT               PIC X(09).
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  WD-VENDOR-NAME               PIC X(30).
+
+       01  WS-NO-EXCEPTION-LINE             PIC X(132) VALUE
+           "NO EARLY-PAY TERMS EXCEPTIONS FOUND".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PO-FILE
+               UNTIL PO-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL479: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT TERMS-RPT-FILE
+           WRITE TERMS-RPT-LINE FROM WS-HEADING-1
+           WRITE TERMS-RPT-LINE FROM WS-HEADING-2
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           PERFORM 2100-READ-NEXT-PO.
+
+       2000-PROCESS-PO-FILE.
+      *    BASE TERMS AND EX TERMS ARE INDEPENDENT DISCOUNT WINDOWS,
+      *    NOT A FALLBACK PAIR -- A PO CAN HAVE BOTH SET, SO EACH IS
+      *    EVALUATED AND REPORTED ON ITS OWN.
+           IF PO-DATE-RECEIVED NOT = ZERO
+               IF PO-TERMS-DAYS NOT = ZERO
+                   MOVE PO-TERMS-DAYS       TO WS-TERMS-DAYS-TO-USE
+                   MOVE PO-TERMS-PERCENT    TO WS-TERMS-PERCENT-TO-USE
+                   MOVE "BASE"              TO WS-TERMS-TYPE-TEXT
+                   PERFORM 2200-CHECK-TERMS-COMPLIANCE
+               END-IF
+               IF PO-TERMS-DAYS-EX NOT = ZERO
+                   MOVE PO-TERMS-DAYS-EX    TO WS-TERMS-DAYS-TO-USE
+                   MOVE PO-TERMS-PERCENT-EX TO WS-TERMS-PERCENT-TO-USE
+                   MOVE "EX"                TO WS-TERMS-TYPE-TEXT
+                   PERFORM 2200-CHECK-TERMS-COMPLIANCE
+               END-IF
+           END-IF
+           PERFORM 2100-READ-NEXT-PO.
+
+       2100-READ-NEXT-PO.
+           READ PO-DETAIL-FILE
+               AT END
+                   SET PO-EOF TO TRUE
+           END-READ.
+
+       2200-CHECK-TERMS-COMPLIANCE.
+      *    DAYS-IN-MONTH-INDEPENDENT APPROXIMATION, CONSISTENT WITH
+      *    THE AGE CALCULATION ALREADY USED ON THE EDI AGING REPORT:
+      *    EACH DAY-RECEIVED IS COMPARED AGAINST TODAY USING A
+      *    30-DAY MONTH SO THE LAPSE WINDOW CAN BE COMPUTED WITHOUT
+      *    A FULL JULIAN-DATE ROUTINE.
+           COMPUTE WS-DISCOUNT-DAYS-LEFT =
+               WS-TERMS-DAYS-TO-USE -
+               (((WS-CURRENT-YY - PO-DATE-RECEIVED-YY) * 360) +
+                ((WS-CURRENT-MM - PO-DATE-RECEIVED-MM) * 30) +
+                (WS-CURRENT-DD - PO-DATE-RECEIVED-DD))
+
+           IF WS-DISCOUNT-DAYS-LEFT < 0
+               PERFORM 2300-WRITE-EXCEPTION-LINE
+           ELSE
+               IF WS-DISCOUNT-DAYS-LEFT <= WS-LAPSE-WARNING-DAYS
+                   PERFORM 2300-WRITE-EXCEPTION-LINE
+               END-IF
+           END-IF.
+
+       2300-WRITE-EXCEPTION-LINE.
+           MOVE SPACES                  TO WS-DETAIL-LINE
+           MOVE PO-RECORD-KEY           TO WD-RECORD-KEY
+           MOVE WS-TERMS-TYPE-TEXT      TO WD-TERMS-TYPE
+           MOVE PO-DATE-RECEIVED        TO WD-DATE-RECEIVED
+           MOVE WS-TERMS-DAYS-TO-USE    TO WD-TERMS-DAYS
+           MOVE WS-TERMS-PERCENT-TO-USE TO WD-TERMS-PERCENT
+           MOVE WS-DISCOUNT-DAYS-LEFT   TO WD-DAYS-LEFT
+           IF WS-DISCOUNT-DAYS-LEFT < 0
+               MOVE "MISSED"            TO WD-STATUS-TEXT
+           ELSE
+               MOVE "LAPSING"           TO WD-STATUS-TEXT
+           END-IF
+           MOVE PO-VENDOR-NAME           TO WD-VENDOR-NAME
+           WRITE TERMS-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       9000-TERMINATE.
+           IF WS-EXCEPTION-COUNT = ZERO
+               WRITE TERMS-RPT-LINE FROM WS-NO-EXCEPTION-LINE
+           END-IF
+           CLOSE PO-DETAIL-FILE
+           CLOSE TERMS-RPT-FILE.
