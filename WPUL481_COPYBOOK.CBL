@@ -0,0 +1,6 @@
+        01  PO-EXTRACT-CHECKPOINT-RECORD.
+            05  CK-CHECKPOINT-ID            PIC X(08).
+            05  CK-LAST-KEY-PROCESSED       PIC X(08).
+            05  CK-RUN-DATE                 PIC 9(06).
+            05  CK-RECORD-COUNT             PIC 9(07).
+            05  CK-RUN-COMPLETE-FLAG        PIC X(01).
