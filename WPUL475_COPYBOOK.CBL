@@ -0,0 +1,11 @@
+        01  LANDED-COST-RESTATEMENT-RECORD.
+            05  LC-RECORD-KEY.
+                10  LC-BUYER-NUMBER             PIC X(02).
+                10  LC-PURCHASE-ORDER-NUMBER    PIC 9(06).
+            05  LC-VENDOR-NUMBER                PIC X(06).
+            05  LC-EXCHANGE-RATE                PIC S9(03)V9999 COMP-3.
+            05  LC-ORIGINAL-TURN-COST           PIC S9(07)V99 COMP-3.
+            05  LC-RESTATED-TURN-COST           PIC S9(07)V99 COMP-3.
+            05  LC-ORIGINAL-ACTUAL-TURN-COST    PIC S9(07)V99 COMP-3.
+            05  LC-RESTATED-ACTUAL-TURN-COST    PIC S9(07)V99 COMP-3.
+            05  LC-RESTATEMENT-DATE             PIC 9(06).
