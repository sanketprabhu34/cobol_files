@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL471.
+      *
+      *    DOCK-DOOR APPOINTMENT CONFLICT CHECKER.
+      *    READS THE PO DETAIL FILE, GROUPS OPEN APPOINTMENTS BY
+      *    WAREHOUSE/DOOR/APPOINTMENT WINDOW AND LISTS ANY PO PAIR
+      *    THAT IS DOUBLE-BOOKED INTO THE SAME DOOR FOR THE SAME
+      *    APPOINTMENT WINDOW ON THE SAME APPOINTMENT DATE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WPUL470_SELECT_COPYBOOK.CBL".
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "WPUL471S".
+
+           SELECT CONFLICT-RPT-FILE
+               ASSIGN TO "WPUL471R"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WPUL470_FD_COPYBOOK.CBL".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-WAREHOUSE-SHIP-TO        PIC X(02).
+           05  SW-DOOR-APPOINTMENT         PIC X(03).
+           05  SW-APPOINT-MADE-DATE        PIC 9(06).
+           05  SW-APPOINT-UNTIL-HH         PIC 99.
+           05  SW-APPOINT-UNTIL-MM         PIC 99.
+           05  SW-APPOINT-AM-PM            PIC X(01).
+           05  SW-RECORD-KEY               PIC X(08).
+           05  SW-VENDOR-NAME              PIC X(30).
+
+       FD  CONFLICT-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONFLICT-RPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "WPUL470_WS_COPYBOOK.CBL".
+
+       01  WS-CONFLICT-COUNT                 PIC 9(05) VALUE ZERO.
+
+       01  WS-PRIOR-KEY.
+           05  WS-PRIOR-WAREHOUSE-SHIP-TO    PIC X(02).
+           05  WS-PRIOR-DOOR-APPOINTMENT     PIC X(03).
+           05  WS-PRIOR-APPOINT-MADE-DATE    PIC 9(06).
+           05  WS-PRIOR-APPOINT-UNTIL-HH     PIC 99.
+           05  WS-PRIOR-APPOINT-UNTIL-MM     PIC 99.
+           05  WS-PRIOR-APPOINT-AM-PM        PIC X(01).
+       01  WS-PRIOR-RECORD-KEY                PIC X(08).
+       01  WS-PRIOR-VENDOR-NAME                PIC X(30).
+       01  WS-FIRST-RECORD-FLAG                PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD                 VALUE 'Y'.
+       01  WS-SORT-EOF-FLAG                     PIC X(01) VALUE 'N'.
+           88  WS-SORT-EOF                      VALUE 'Y'.
+
+       01  WS-NO-CONFLICT-LINE              PIC X(132) VALUE
+           "NO DOOR/APPOINTMENT CONFLICTS FOUND FOR TODAY".
+
+       01  WS-HEADING-1                     PIC X(132) VALUE
+           "WPUL471  DOCK-DOOR APPOINTMENT CONFLICT REPORT".
+       01  WS-HEADING-2.
+           05  FILLER                       PIC X(05) VALUE "WARHS".
+           05  FILLER                       PIC X(08) VALUE "DOOR".
+           05  FILLER                       PIC X(12) VALUE "APPT-DATE".
+           05  FILLER                       PIC X(11)
+               VALUE "UNTIL-WIN".
+           05  FILLER                       PIC X(10) VALUE "PO-KEY-1".
+           05  FILLER                       PIC X(08) VALUE "PO-KEY-2".
+
+       01  WS-DETAIL-LINE.
+           05  WD-WAREHOUSE-SHIP-TO         PIC X(02).
+           05  FILLER                       PIC X(03) VALUE SPACES.
+           05  WD-DOOR-APPOINTMENT          PIC X(03).
+           05  FILLER                       PIC X(05) VALUE SPACES.
+           05  WD-APPOINT-MADE-DATE         PIC 9(06).
+           05  FILLER                       PIC X(06) VALUE SPACES.
+           05  WD-APPOINT-UNTIL-HH          PIC 99.
+           05  FILLER                       PIC X(01) VALUE ":".
+           05  WD-APPOINT-UNTIL-MM          PIC 99.
+           05  WD-APPOINT-AM-PM             PIC X(02).
+           05  FILLER                       PIC X(04) VALUE SPACES.
+           05  WD-PRIOR-RECORD-KEY          PIC X(08).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WD-RECORD-KEY                PIC X(08).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-WAREHOUSE-SHIP-TO
+                                SW-DOOR-APPOINTMENT
+                                SW-APPOINT-MADE-DATE
+                                SW-APPOINT-UNTIL-HH
+                                SW-APPOINT-UNTIL-MM
+                                SW-APPOINT-AM-PM
+               INPUT PROCEDURE IS 2000-BUILD-SORT-INPUT
+               OUTPUT PROCEDURE IS 3000-SCAN-SORT-FOR-CONFLICTS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           OPEN OUTPUT CONFLICT-RPT-FILE
+           WRITE CONFLICT-RPT-LINE FROM WS-HEADING-1
+           WRITE CONFLICT-RPT-LINE FROM WS-HEADING-2.
+
+       2000-BUILD-SORT-INPUT.
+      *    EXTRACT THE DOOR/APPOINTMENT KEY FIELDS FROM EACH PO WITH
+      *    AN APPOINTMENT BOOKED, SO THEY CAN BE SORTED AND SCANNED
+      *    FOR DUPLICATE DOOR/WINDOW ASSIGNMENTS.
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL471: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL PO-EOF
+               READ PO-DETAIL-FILE
+                   AT END
+                       SET PO-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-RELEASE-SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE PO-DETAIL-FILE.
+
+       2100-RELEASE-SORT-RECORD.
+           IF PO-DOOR-APPOINTMENT NOT = SPACES
+               AND PO-APPOINT-MADE-DATE NOT = ZERO
+               MOVE PO-WAREHOUSE-SHIP-TO   TO SW-WAREHOUSE-SHIP-TO
+               MOVE PO-DOOR-APPOINTMENT    TO SW-DOOR-APPOINTMENT
+               MOVE PO-APPOINT-MADE-DATE   TO SW-APPOINT-MADE-DATE
+               MOVE PO-APPOINT-UNTIL-HH    TO SW-APPOINT-UNTIL-HH
+               MOVE PO-APPOINT-UNTIL-MM    TO SW-APPOINT-UNTIL-MM
+               MOVE PO-APPOINT-AM-PM       TO SW-APPOINT-AM-PM
+               MOVE PO-RECORD-KEY          TO SW-RECORD-KEY
+               MOVE PO-VENDOR-NAME         TO SW-VENDOR-NAME
+               RELEASE SORT-WORK-RECORD
+           END-IF.
+
+       3000-SCAN-SORT-FOR-CONFLICTS.
+      *    THE SORTED EXTRACT COMES BACK IN WAREHOUSE/DOOR/APPOINTMENT
+      *    SEQUENCE; CONSECUTIVE RECORDS SHARING THAT KEY ARE TWO
+      *    DIFFERENT POS BOOKED INTO THE SAME DOOR FOR THE SAME WINDOW.
+           MOVE 'Y' TO WS-FIRST-RECORD-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-CHECK-FOR-CONFLICT
+               END-RETURN
+           END-PERFORM.
+
+       3100-CHECK-FOR-CONFLICT.
+           IF NOT WS-FIRST-RECORD
+               AND SW-WAREHOUSE-SHIP-TO = WS-PRIOR-WAREHOUSE-SHIP-TO
+               AND SW-DOOR-APPOINTMENT  = WS-PRIOR-DOOR-APPOINTMENT
+               AND SW-APPOINT-MADE-DATE = WS-PRIOR-APPOINT-MADE-DATE
+               AND SW-APPOINT-UNTIL-HH  = WS-PRIOR-APPOINT-UNTIL-HH
+               AND SW-APPOINT-UNTIL-MM  = WS-PRIOR-APPOINT-UNTIL-MM
+               AND SW-APPOINT-AM-PM     = WS-PRIOR-APPOINT-AM-PM
+               AND SW-RECORD-KEY NOT = WS-PRIOR-RECORD-KEY
+               PERFORM 3200-WRITE-CONFLICT-LINE
+           END-IF
+
+           MOVE 'N'                      TO WS-FIRST-RECORD-FLAG
+           MOVE SW-WAREHOUSE-SHIP-TO     TO WS-PRIOR-WAREHOUSE-SHIP-TO
+           MOVE SW-DOOR-APPOINTMENT      TO WS-PRIOR-DOOR-APPOINTMENT
+           MOVE SW-APPOINT-MADE-DATE     TO WS-PRIOR-APPOINT-MADE-DATE
+           MOVE SW-APPOINT-UNTIL-HH      TO WS-PRIOR-APPOINT-UNTIL-HH
+           MOVE SW-APPOINT-UNTIL-MM      TO WS-PRIOR-APPOINT-UNTIL-MM
+           MOVE SW-APPOINT-AM-PM         TO WS-PRIOR-APPOINT-AM-PM
+           MOVE SW-RECORD-KEY            TO WS-PRIOR-RECORD-KEY
+           MOVE SW-VENDOR-NAME           TO WS-PRIOR-VENDOR-NAME.
+
+       3200-WRITE-CONFLICT-LINE.
+           MOVE SPACES                   TO WS-DETAIL-LINE
+           MOVE SW-WAREHOUSE-SHIP-TO     TO WD-WAREHOUSE-SHIP-TO
+           MOVE SW-DOOR-APPOINTMENT      TO WD-DOOR-APPOINTMENT
+           MOVE SW-APPOINT-MADE-DATE     TO WD-APPOINT-MADE-DATE
+           MOVE SW-APPOINT-UNTIL-HH      TO WD-APPOINT-UNTIL-HH
+           MOVE SW-APPOINT-UNTIL-MM      TO WD-APPOINT-UNTIL-MM
+           MOVE SW-APPOINT-AM-PM         TO WD-APPOINT-AM-PM
+           MOVE WS-PRIOR-RECORD-KEY      TO WD-PRIOR-RECORD-KEY
+           MOVE SW-RECORD-KEY            TO WD-RECORD-KEY
+           WRITE CONFLICT-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-CONFLICT-COUNT.
+
+       9000-TERMINATE.
+           IF WS-CONFLICT-COUNT = ZERO
+               WRITE CONFLICT-RPT-LINE FROM WS-NO-CONFLICT-LINE
+           END-IF
+           CLOSE CONFLICT-RPT-FILE.
