@@ -0,0 +1,5 @@
+        01  WS-PO-FILE-STATUS               PIC X(02).
+            88  WS-PO-FILE-OK                VALUE '00'.
+            88  WS-PO-FILE-EOF                VALUE '10'.
+        01  WS-PO-EOF-FLAG                   PIC X(01)  VALUE 'N'.
+            88  PO-EOF                        VALUE 'Y'.
