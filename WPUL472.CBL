@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL472.
+      *
+      *    EDI/AFE EXCEPTION AGING REPORT.
+      *    SCANS ALL THREE OCCURRENCES OF PO-AUTO-FAX-OR-EDI-INFO ON
+      *    EVERY PO AND LISTS ANY OCCURRENCE STILL SITTING IN
+      *    AFE-REQUEST-PENDING OR AFE-EDI-VENDOR-REJECTED MORE THAN
+      *    ONE DAY AFTER PO-DATE-FAX/PO-TIME-FAX SO EDI SUPPORT CAN
+      *    CHASE THE VENDOR.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WPUL470_SELECT_COPYBOOK.CBL".
+
+           SELECT AGING-RPT-FILE
+               ASSIGN TO "WPUL472R"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WPUL470_FD_COPYBOOK.CBL".
+
+       FD  AGING-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AGING-RPT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "WPUL470_WS_COPYBOOK.CBL".
+
+      *    CURRENT SYSTEM DATE/TIME, SUPPLIED AT RUN TIME BY THE
+      *    SCHEDULER SO AGE CAN BE COMPUTED WITHOUT A HARDCODED DATE.
+      *    SIZED TO MATCH THE 8-DIGIT DATE YYYYMMDD REGISTER EXACTLY
+      *    SO THE ALPHANUMERIC GROUP MOVE ON ACCEPT LANDS EACH
+      *    SUB-FIELD CORRECTLY.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-CENTURY           PIC 9(02).
+           05  WS-CURRENT-YY                PIC 9(02).
+           05  WS-CURRENT-MM                PIC 9(02).
+           05  WS-CURRENT-DD                PIC 9(02).
+
+       01  WS-TODAY-MMDD                    PIC 9(04).
+       01  FILLER REDEFINES WS-TODAY-MMDD.
+           05  WS-TODAY-MM                  PIC 9(02).
+           05  WS-TODAY-DD                  PIC 9(02).
+
+       01  WS-AGE-DAYS                      PIC S9(05) VALUE ZERO.
+       01  WS-EXCEPTION-COUNT               PIC 9(05) VALUE ZERO.
+       01  WS-OCCURS-INDEX                  PIC 9(01).
+
+       01  WS-HEADING-1                     PIC X(132) VALUE
+           "WPUL472  EDI/AFE EXCEPTION AGING REPORT".
+       01  WS-HEADING-2.
+           05  FILLER                       PIC X(10) VALUE "PO-KEY".
+           05  FILLER                       PIC X(04) VALUE "OCC".
+           05  FILLER                       PIC X(10) VALUE "STATUS".
+           05  FILLER                       PIC X(12) VALUE "FAX-DATE".
+           05  FILLER                       PIC X(12) VALUE "FAX-TIME".
+           05  FILLER                       PIC X(10) VALUE "AGE-DAYS".
+           05  FILLER                       PIC X(30) VALUE "VENDOR".
+
+       01  WS-DETAIL-LINE.
+           05  WD-RECORD-KEY                PIC X(08).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WD-OCC-INDEX                 PIC 9(01).
+           05  FILLER                       PIC X(03) VALUE SPACES.
+           05  WD-STATUS-TEXT               PIC X(09).
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  WD-FAX-DATE                  PIC 9(04).
+           05  FILLER                       PIC X(08) VALUE SPACES.
+           05  WD-FAX-TIME                  PIC 9(04).
+           05  FILLER                       PIC X(08) VALUE SPACES.
+           05  WD-AGE-DAYS                  PIC ZZZZ9.
+           05  FILLER                       PIC X(05) VALUE SPACES.
+           05  WD-VENDOR-NAME               PIC X(30).
+
+       01  WS-NO-EXCEPTION-LINE             PIC X(132) VALUE
+           "NO AGED EDI/AFE EXCEPTIONS FOUND".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PO-FILE
+               UNTIL PO-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-MM TO WS-TODAY-MM
+           MOVE WS-CURRENT-DD TO WS-TODAY-DD
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL472: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT AGING-RPT-FILE
+           WRITE AGING-RPT-LINE FROM WS-HEADING-1
+           WRITE AGING-RPT-LINE FROM WS-HEADING-2
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           PERFORM 2100-READ-NEXT-PO.
+
+       2000-PROCESS-PO-FILE.
+           PERFORM VARYING WS-OCCURS-INDEX FROM 1 BY 1
+               UNTIL WS-OCCURS-INDEX > 3
+               PERFORM 2200-CHECK-ONE-OCCURRENCE
+           END-PERFORM
+           PERFORM 2100-READ-NEXT-PO.
+
+       2100-READ-NEXT-PO.
+           READ PO-DETAIL-FILE
+               AT END
+                   SET PO-EOF TO TRUE
+           END-READ.
+
+       2200-CHECK-ONE-OCCURRENCE.
+           IF AFE-REQUEST-PENDING(WS-OCCURS-INDEX)
+               OR AFE-EDI-VENDOR-REJECTED(WS-OCCURS-INDEX)
+               PERFORM 2300-COMPUTE-AGE
+               IF WS-AGE-DAYS > 1
+                   PERFORM 2400-WRITE-EXCEPTION-LINE
+               END-IF
+           END-IF.
+
+       2300-COMPUTE-AGE.
+      *    AGE IN WHOLE DAYS FROM PO-DATE-FAX (MMDD, CURRENT YEAR) TO
+      *    TODAY. A FAX DATE THAT ALREADY ROLLED INTO A NEW YEAR SHOWS
+      *    UP AS NEGATIVE DAY-OF-YEAR MATH BELOW AND IS ADJUSTED BY
+      *    ADDING A FULL YEAR OF DAYS SO IT STILL AGES AS "OLD", NOT
+      *    AS A FUTURE DATE.
+           COMPUTE WS-AGE-DAYS =
+               (WS-TODAY-MM - PO-DATE-FAX-MM(WS-OCCURS-INDEX)) * 30
+               + (WS-TODAY-DD - PO-DATE-FAX-DD(WS-OCCURS-INDEX))
+           IF WS-AGE-DAYS < 0
+               ADD 360 TO WS-AGE-DAYS
+           END-IF.
+
+       2400-WRITE-EXCEPTION-LINE.
+           MOVE SPACES                  TO WS-DETAIL-LINE
+           MOVE PO-RECORD-KEY           TO WD-RECORD-KEY
+           MOVE WS-OCCURS-INDEX         TO WD-OCC-INDEX
+           IF AFE-REQUEST-PENDING(WS-OCCURS-INDEX)
+               MOVE "PENDING"           TO WD-STATUS-TEXT
+           ELSE
+               MOVE "REJECTED"          TO WD-STATUS-TEXT
+           END-IF
+           MOVE PO-DATE-FAX(WS-OCCURS-INDEX)  TO WD-FAX-DATE
+           MOVE PO-TIME-FAX(WS-OCCURS-INDEX)  TO WD-FAX-TIME
+           MOVE WS-AGE-DAYS              TO WD-AGE-DAYS
+           MOVE PO-VENDOR-NAME           TO WD-VENDOR-NAME
+           WRITE AGING-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       9000-TERMINATE.
+           IF WS-EXCEPTION-COUNT = ZERO
+               WRITE AGING-RPT-LINE FROM WS-NO-EXCEPTION-LINE
+           END-IF
+           CLOSE PO-DETAIL-FILE
+           CLOSE AGING-RPT-FILE.
