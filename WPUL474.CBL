@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL474.
+      *
+      *    PROMO AND FORWARD-BUY ALLOCATION REPORT.
+      *    TOTALS PO-PROMO-* AND PO-FWD-BUY-* COST/WEIGHT/CUBE/
+      *    PALLETS/UNITS/DOZENS BY PO-VENDOR-NUMBER AND
+      *    PO-DATE-ORDERED SO MERCHANDISING CAN SEE PROMO-CHASED VS.
+      *    FORWARD-BOUGHT VOLUME WITHOUT PULLING IT BY HAND.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WPUL470_SELECT_COPYBOOK.CBL".
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "WPUL474S".
+
+           SELECT ALLOCATION-RPT-FILE
+               ASSIGN TO "WPUL474R"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WPUL470_FD_COPYBOOK.CBL".
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-VENDOR-NUMBER            PIC X(06).
+           05  SW-DATE-ORDERED             PIC 9(06).
+           05  SW-PROMO-COST               PIC S9(07)V99 COMP-3.
+           05  SW-PROMO-WEIGHT             PIC S9(07)    COMP-3.
+           05  SW-PROMO-CUBE               PIC S9(05)V99 COMP-3.
+           05  SW-PROMO-PALLETS            PIC S9(05)V99 COMP-3.
+           05  SW-PROMO-UNITS              PIC S9(07)    COMP-3.
+           05  SW-PROMO-DOZENS             PIC S9(05)V99 COMP-3.
+           05  SW-FWD-BUY-COST             PIC S9(07)V99 COMP-3.
+           05  SW-FWD-BUY-WEIGHT           PIC S9(07)    COMP-3.
+           05  SW-FWD-BUY-CUBE             PIC S9(05)V99 COMP-3.
+           05  SW-FWD-BUY-PALLETS          PIC S9(05)V99 COMP-3.
+           05  SW-FWD-BUY-UNITS            PIC S9(07)    COMP-3.
+           05  SW-FWD-BUY-DOZENS           PIC S9(05)V99 COMP-3.
+
+       FD  ALLOCATION-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ALLOCATION-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "WPUL470_WS_COPYBOOK.CBL".
+
+       01  WS-SORT-EOF-FLAG                 PIC X(01) VALUE 'N'.
+           88  WS-SORT-EOF                  VALUE 'Y'.
+       01  WS-FIRST-GROUP-FLAG              PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-GROUP                VALUE 'Y'.
+       01  WS-GROUP-COUNT                   PIC 9(05) VALUE ZERO.
+
+       01  WS-BREAK-KEY.
+           05  WS-BREAK-VENDOR-NUMBER       PIC X(06).
+           05  WS-BREAK-DATE-ORDERED        PIC 9(06).
+
+       01  WS-ACCUM.
+           05  WS-ACC-PROMO-COST            PIC S9(09)V99 COMP-3.
+           05  WS-ACC-PROMO-WEIGHT          PIC S9(09)    COMP-3.
+           05  WS-ACC-PROMO-CUBE            PIC S9(07)V99 COMP-3.
+           05  WS-ACC-PROMO-PALLETS         PIC S9(07)V99 COMP-3.
+           05  WS-ACC-PROMO-UNITS           PIC S9(09)    COMP-3.
+           05  WS-ACC-PROMO-DOZENS          PIC S9(07)V99 COMP-3.
+           05  WS-ACC-FWD-BUY-COST          PIC S9(09)V99 COMP-3.
+           05  WS-ACC-FWD-BUY-WEIGHT        PIC S9(09)    COMP-3.
+           05  WS-ACC-FWD-BUY-CUBE          PIC S9(07)V99 COMP-3.
+           05  WS-ACC-FWD-BUY-PALLETS       PIC S9(07)V99 COMP-3.
+           05  WS-ACC-FWD-BUY-UNITS         PIC S9(09)    COMP-3.
+           05  WS-ACC-FWD-BUY-DOZENS        PIC S9(07)V99 COMP-3.
+
+       01  WS-HEADING-1                     PIC X(132) VALUE
+           "WPUL474  PROMO / FORWARD-BUY ALLOCATION REPORT".
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(08) VALUE "VENDOR".
+           05  FILLER                 PIC X(08) VALUE "ORDERED".
+           05  FILLER                 PIC X(10) VALUE "PR-COST".
+           05  FILLER                 PIC X(08) VALUE "PR-WT".
+           05  FILLER                 PIC X(09) VALUE "PR-CUBE".
+           05  FILLER                 PIC X(09) VALUE "PR-PLT".
+           05  FILLER                 PIC X(08) VALUE "PR-UNIT".
+           05  FILLER                 PIC X(10) VALUE "PR-DOZ".
+           05  FILLER                 PIC X(10) VALUE "FB-COST".
+           05  FILLER                 PIC X(08) VALUE "FB-WT".
+           05  FILLER                 PIC X(09) VALUE "FB-CUBE".
+           05  FILLER                 PIC X(09) VALUE "FB-PLT".
+           05  FILLER                 PIC X(08) VALUE "FB-UNIT".
+           05  FILLER                 PIC X(08) VALUE "FB-DOZ".
+
+       01  WS-DETAIL-LINE.
+           05  WD-VENDOR-NUMBER              PIC X(06).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-DATE-ORDERED                PIC 9(06).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-PROMO-COST                 PIC -(5)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-PROMO-WEIGHT               PIC -(6)9.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-PROMO-CUBE                 PIC -(4)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-PROMO-PALLETS              PIC -(4)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-PROMO-UNITS                PIC -(6)9.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-PROMO-DOZENS               PIC -(4)9.99.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-FWD-BUY-COST               PIC -(5)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-FWD-BUY-WEIGHT             PIC -(6)9.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-FWD-BUY-CUBE               PIC -(4)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-FWD-BUY-PALLETS            PIC -(4)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-FWD-BUY-UNITS              PIC -(6)9.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-FWD-BUY-DOZENS             PIC -(4)9.99.
+
+       01  WS-NO-DATA-LINE                  PIC X(132) VALUE
+           "NO PO RECORDS FOUND TO ALLOCATE".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-VENDOR-NUMBER
+                                SW-DATE-ORDERED
+               INPUT PROCEDURE IS 2000-BUILD-SORT-INPUT
+               OUTPUT PROCEDURE IS 3000-SUMMARIZE-BY-GROUP
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           OPEN OUTPUT ALLOCATION-RPT-FILE
+           WRITE ALLOCATION-RPT-LINE FROM WS-HEADING-1
+           WRITE ALLOCATION-RPT-LINE FROM WS-HEADING-2.
+
+       2000-BUILD-SORT-INPUT.
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL474: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL PO-EOF
+               READ PO-DETAIL-FILE
+                   AT END
+                       SET PO-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2100-RELEASE-SORT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE PO-DETAIL-FILE.
+
+       2100-RELEASE-SORT-RECORD.
+           MOVE PO-VENDOR-NUMBER       TO SW-VENDOR-NUMBER
+           MOVE PO-DATE-ORDERED        TO SW-DATE-ORDERED
+           MOVE PO-PROMO-COST          TO SW-PROMO-COST
+           MOVE PO-PROMO-WEIGHT        TO SW-PROMO-WEIGHT
+           MOVE PO-PROMO-CUBE          TO SW-PROMO-CUBE
+           MOVE PO-PROMO-PALLETS       TO SW-PROMO-PALLETS
+           MOVE PO-PROMO-UNITS         TO SW-PROMO-UNITS
+           MOVE PO-PROMO-DOZENS        TO SW-PROMO-DOZENS
+           MOVE PO-FWD-BUY-COST        TO SW-FWD-BUY-COST
+           MOVE PO-FWD-BUY-WEIGHT      TO SW-FWD-BUY-WEIGHT
+           MOVE PO-FWD-BUY-CUBE        TO SW-FWD-BUY-CUBE
+           MOVE PO-FWD-BUY-PALLETS     TO SW-FWD-BUY-PALLETS
+           MOVE PO-FWD-BUY-UNITS       TO SW-FWD-BUY-UNITS
+           MOVE PO-FWD-BUY-DOZENS      TO SW-FWD-BUY-DOZENS
+           RELEASE SORT-WORK-RECORD.
+
+       3000-SUMMARIZE-BY-GROUP.
+           MOVE 'Y' TO WS-FIRST-GROUP-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-ACCUMULATE-RECORD
+               END-RETURN
+           END-PERFORM
+           IF NOT WS-FIRST-GROUP
+               PERFORM 3300-WRITE-GROUP-LINE
+           END-IF.
+
+       3100-ACCUMULATE-RECORD.
+           IF WS-FIRST-GROUP
+               PERFORM 3200-START-NEW-GROUP
+           ELSE
+               IF SW-VENDOR-NUMBER NOT = WS-BREAK-VENDOR-NUMBER
+                   OR SW-DATE-ORDERED NOT = WS-BREAK-DATE-ORDERED
+                   PERFORM 3300-WRITE-GROUP-LINE
+                   PERFORM 3200-START-NEW-GROUP
+               END-IF
+           END-IF
+           ADD SW-PROMO-COST      TO WS-ACC-PROMO-COST
+           ADD SW-PROMO-WEIGHT    TO WS-ACC-PROMO-WEIGHT
+           ADD SW-PROMO-CUBE      TO WS-ACC-PROMO-CUBE
+           ADD SW-PROMO-PALLETS   TO WS-ACC-PROMO-PALLETS
+           ADD SW-PROMO-UNITS     TO WS-ACC-PROMO-UNITS
+           ADD SW-PROMO-DOZENS    TO WS-ACC-PROMO-DOZENS
+           ADD SW-FWD-BUY-COST    TO WS-ACC-FWD-BUY-COST
+           ADD SW-FWD-BUY-WEIGHT  TO WS-ACC-FWD-BUY-WEIGHT
+           ADD SW-FWD-BUY-CUBE    TO WS-ACC-FWD-BUY-CUBE
+           ADD SW-FWD-BUY-PALLETS TO WS-ACC-FWD-BUY-PALLETS
+           ADD SW-FWD-BUY-UNITS   TO WS-ACC-FWD-BUY-UNITS
+           ADD SW-FWD-BUY-DOZENS  TO WS-ACC-FWD-BUY-DOZENS.
+
+       3200-START-NEW-GROUP.
+           MOVE SW-VENDOR-NUMBER       TO WS-BREAK-VENDOR-NUMBER
+           MOVE SW-DATE-ORDERED        TO WS-BREAK-DATE-ORDERED
+           MOVE ZERO                   TO WS-ACCUM
+           MOVE 'N'                    TO WS-FIRST-GROUP-FLAG.
+
+       3300-WRITE-GROUP-LINE.
+           MOVE SPACES                  TO WS-DETAIL-LINE
+           MOVE WS-BREAK-VENDOR-NUMBER  TO WD-VENDOR-NUMBER
+           MOVE WS-BREAK-DATE-ORDERED   TO WD-DATE-ORDERED
+           MOVE WS-ACC-PROMO-COST       TO WD-PROMO-COST
+           MOVE WS-ACC-PROMO-WEIGHT     TO WD-PROMO-WEIGHT
+           MOVE WS-ACC-PROMO-CUBE       TO WD-PROMO-CUBE
+           MOVE WS-ACC-PROMO-PALLETS    TO WD-PROMO-PALLETS
+           MOVE WS-ACC-PROMO-UNITS      TO WD-PROMO-UNITS
+           MOVE WS-ACC-PROMO-DOZENS     TO WD-PROMO-DOZENS
+           MOVE WS-ACC-FWD-BUY-COST     TO WD-FWD-BUY-COST
+           MOVE WS-ACC-FWD-BUY-WEIGHT   TO WD-FWD-BUY-WEIGHT
+           MOVE WS-ACC-FWD-BUY-CUBE     TO WD-FWD-BUY-CUBE
+           MOVE WS-ACC-FWD-BUY-PALLETS  TO WD-FWD-BUY-PALLETS
+           MOVE WS-ACC-FWD-BUY-UNITS    TO WD-FWD-BUY-UNITS
+           MOVE WS-ACC-FWD-BUY-DOZENS   TO WD-FWD-BUY-DOZENS
+           WRITE ALLOCATION-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-GROUP-COUNT.
+
+       9000-TERMINATE.
+           IF WS-GROUP-COUNT = ZERO
+               WRITE ALLOCATION-RPT-LINE FROM WS-NO-DATA-LINE
+           END-IF
+           CLOSE ALLOCATION-RPT-FILE.
