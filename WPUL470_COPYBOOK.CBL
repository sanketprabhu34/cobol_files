@@ -2,8 +2,9 @@
             05  PO-RECORD-KEY.
          10  PO-BUYER-NUMBER             PIC X(02).
          10  PO-PURCHASE-ORDER-NUMBER    PIC 9(06).
-            05  PO-VENDOR-NUMBER                PIC X(06).
-            05  PO-VENDOR-FACILITY              PIC 9(02).
+            05  PO-VENDOR-ALT-KEY.
+                10  PO-VENDOR-NUMBER            PIC X(06).
+                10  PO-VENDOR-FACILITY          PIC 9(02).
             05  PO-VENDOR-FACILITY-NAME         PIC X(15).
             05  PO-VENDOR-NAME                  PIC X(30).
             05  PO-VENDOR-NOTE                  PIC X(50).
@@ -60,9 +61,14 @@
                 88  PO-ON-LINE-LOAD-BUILDING    VALUE 'O'.
                 88  PO-TRANSFER-TO-BILLING      VALUE 'B'.
                 88  PO-TRANSFER-FROM-BILLING    VALUE 'F'.
-                88  PO-EXTERNAL-PO              VALUE '0', '1', '2','3', '4', '5','6', '7', '8','9'.
-                88  PO-EXTERNAL-REGULAR         VALUE '0', '1', '2','3', '4'.
-                88  PO-EXTERNAL-PERISH          VALUE '5', '6', '7','8', '9'.
+                88  PO-EXTERNAL-PO              VALUE '0' '1' '2' '3'
+                                                      '4'
+                                                      '5' '6' '7' '8'
+                                                      '9'.
+                88  PO-EXTERNAL-REGULAR         VALUE '0' '1' '2' '3'
+                                                      '4'.
+                88  PO-EXTERNAL-PERISH          VALUE '5' '6' '7' '8'
+                                                      '9'.
             05  PO-PICKUP-POINTS.
                 10  PO-PICKUP-POINT-CITY            PIC X(14).
                 10  PO-PICKUP-POINT-STATE           PIC X(02).
@@ -159,7 +165,9 @@
                     88  PO-FREIGHT-ALLOW-TRUCK-PALLET VALUE 'P'.
                     88  PO-FREIGHT-ALLOW-TRUCK-CUBE   VALUE 'C'.
                     88  PO-FREIGHT-ALLOW-TRUCK-DOZENS VALUE 'K'.
-                    88  PO-FREIGHT-ALLOW-TRUCK        VALUES 'T' 'R' 'S' 'P' 'C' 'K'.
+                    88  PO-FREIGHT-ALLOW-TRUCK        VALUES 'T' 'R' 'S'
+                                                      'P' 'C'
+                                                           'K'.
                 10  PO-FREIGHT-ALLOW-EX         PIC S9(03)V9999  COMP-3.
                 10  PO-FREIGHT-ALLOW-EX-TYPE    PIC X(01).
                     88  PO-FREIGHT-ALLOW-EX-CWT     VALUE 'L'.
@@ -291,7 +299,9 @@
                 88  PO-PREPAY-AND-ADD-TRUCK-PALLET  VALUE 'P'.
                 88  PO-PREPAY-AND-ADD-TRUCK-CUBE    VALUE 'C'.
                 88  PO-PREPAY-AND-ADD-TRUCK-DOZENS  VALUE 'K'.
-                88  PO-PREPAY-AND-ADD-TRUCK         VALUES 'T' 'R' 'S' 'P' 'C' 'K'.
+                88  PO-PREPAY-AND-ADD-TRUCK         VALUES 'T' 'R' 'S'
+                                                      'P' 'C'
+                                                         'K'.
             05  PO-PP-AND-ADD-EX                PIC S9(05)V9999  COMP-3.
             05  PO-PP-AND-ADD-EX-TYPE           PIC X(01).
                 88  PO-PP-AND-ADD-EX-CWT        VALUE 'L'.
@@ -323,7 +333,9 @@
                 88  PO-FREIGHT-BILL-TRUCK-PALLET    VALUE 'P'.
                 88  PO-FREIGHT-BILL-TRUCK-CUBE      VALUE 'C'.
                 88  PO-FREIGHT-BILL-TRUCK-DOZENS    VALUE 'K'.
-                88  PO-FREIGHT-BILL-TRUCK           VALUES 'T' 'R' 'S' 'P' 'C' 'K'.
+                88  PO-FREIGHT-BILL-TRUCK           VALUES 'T' 'R' 'S'
+                                                      'P' 'C'
+                                                         'K'.
             05  PO-BACKHAUL                     PIC S9(05)V9999  COMP-3.
             05  PO-BACKHAUL-TYPE                PIC X(01).
                 88  PO-BACKHAUL-CWT             VALUE 'L'.
@@ -338,7 +350,8 @@
                 88  PO-BACKHAUL-TRUCK-PALLET    VALUE 'P'.
                 88  PO-BACKHAUL-TRUCK-CUBE      VALUE 'C'.
                 88  PO-BACKHAUL-TRUCK-DOZENS    VALUE 'K'.
-                88  PO-BACKHAUL-TRUCK           VALUES 'T' 'R' 'S' 'P' 'C' 'K'.
+                88  PO-BACKHAUL-TRUCK           VALUES 'T' 'R' 'S' 'P'
+                                                      'C' 'K'.
             05  PO-FLAG-PREPAID                 PIC X(01).
             05  PO-FLAG-PREPAY-AND-ADD          PIC X(01).
             05  PO-FLAG-FREIGHT-BILL            PIC X(01).
@@ -402,7 +415,8 @@
                     88  AFE-EDI-VENDOR-CONFIRMED VALUE '6'.
                     88  AFE-EDI-VENDOR-WARNINGS  VALUE '7'.
                     88  AFE-EDI-VENDOR-REJECTED  VALUE '8'.
-                    88  AFE-EDI-REQUEST VALUES '1' '2' '3' '4' '5' '6' '7' '8'.
+                    88  AFE-EDI-REQUEST VALUES '1' '2' '3' '4' '5' '6'
+                                                      '7' '8'.
                 10  PO-AFE-TYPE                 PIC X(01).
                 10  PO-AFE-FAX-NUMBER           PIC S9(11) COMP-3.
                 10  PO-AFE-CONTACT              PIC X(15).
@@ -420,6 +434,7 @@
                 88  PO-RESERVED                 VALUE 'R'.
             05  PO-EXCHANGE-RATE                PIC S9(03)V9999 COMP-3.
             05  PO-EXCHANGE-RATE-TO-USE         PIC X(01).
+                88  PO-VENDOR-IS-NON-USD        VALUE 'Y'.
             05  PO-PRE-RECEIPT-FLAG             PIC X(01).
                 88  PO-PRE-RECEIVED             VALUE 'P'.
             05  PO-ADDITIONAL-EDI-REQUESTS      PIC 9(01).
