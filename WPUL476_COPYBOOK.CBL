@@ -0,0 +1,14 @@
+        01  PO-HISTORY-RECORD.
+            05  PH-HISTORY-KEY.
+                10  PH-BUYER-NUMBER             PIC X(02).
+                10  PH-PURCHASE-ORDER-NUMBER    PIC 9(06).
+                10  PH-REVISION-SEQUENCE        PIC 9(04).
+            05  PH-REVISION-DATE                PIC 9(06).
+            05  PH-REVISION-TIME                PIC 9(06).
+            05  PH-APPROVAL-USER-ID             PIC X(04).
+            05  PH-REVISED-FLAG                 PIC X(01).
+            05  PH-CHANGE-COUNT                 PIC 9(02).
+            05  PH-FIELD-CHANGE                 OCCURS 10 TIMES.
+                10  PH-FIELD-NAME                PIC X(20).
+                10  PH-BEFORE-VALUE               PIC X(15).
+                10  PH-AFTER-VALUE                PIC X(15).
