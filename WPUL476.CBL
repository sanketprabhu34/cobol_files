@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL476.
+      *
+      *    PO CHANGE HISTORY CAPTURE.
+      *    COMPARES TODAY'S PO DETAIL FILE AGAINST YESTERDAY'S
+      *    SNAPSHOT. FOR ANY PO WHERE PO-REVISED-FLAG IS NOW SET
+      *    (PO-REVISED OR PO-REVISED-PICKUP), CAPTURES THE
+      *    BEFORE/AFTER OF THE FIELDS THAT ACTUALLY CHANGED PLUS
+      *    PO-APPROVAL-USER-ID INTO A NEW PO-HISTORY-RECORD SO A
+      *    BUYER QUESTION CAN BE ANSWERED WITHOUT A PHONE CALL.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WPUL470_SELECT_COPYBOOK.CBL".
+
+           SELECT OLD-PO-FILE
+               ASSIGN TO "PODETAIL.OLD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OLD-PO-RECORD-KEY
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+
+           SELECT PO-HISTORY-FILE
+               ASSIGN TO "POHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PH-HISTORY-KEY
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WPUL470_FD_COPYBOOK.CBL".
+
+       FD  OLD-PO-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "WPUL470_COPYBOOK.CBL"
+               REPLACING ==DETAIL-RECORD-1-AREA== BY ==OLD-PO-RECORD==
+                         ==PO-RECORD-KEY==        BY
+                             ==OLD-PO-RECORD-KEY==.
+
+       FD  PO-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "WPUL476_COPYBOOK.CBL".
+
+       WORKING-STORAGE SECTION.
+           COPY "WPUL470_WS_COPYBOOK.CBL".
+
+       01  WS-OLD-FILE-STATUS                PIC X(02).
+           88  WS-OLD-FILE-OK                 VALUE '00'.
+       01  WS-HIST-FILE-STATUS                PIC X(02).
+           88  WS-HIST-FILE-OK                VALUE '00'.
+
+      *    SIZED TO MATCH THE 8-DIGIT DATE YYYYMMDD REGISTER EXACTLY
+      *    SO THE ALPHANUMERIC GROUP MOVE ON ACCEPT LANDS EACH
+      *    SUB-FIELD CORRECTLY.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-CENTURY            PIC 9(02).
+           05  WS-CURRENT-YY                 PIC 9(02).
+           05  WS-CURRENT-MM                 PIC 9(02).
+           05  WS-CURRENT-DD                 PIC 9(02).
+
+      *    REVISION DATE IN THIS PROGRAM'S MMDDYY CONVENTION, TO
+      *    MATCH THE OTHER 6-DIGIT DATE FIELDS IN WPUL470_COPYBOOK.CBL.
+       01  WS-CURRENT-DATE-MMDDYY.
+           05  WS-CURRENT-DATE-MM            PIC 9(02).
+           05  WS-CURRENT-DATE-DD            PIC 9(02).
+           05  WS-CURRENT-DATE-YY            PIC 9(02).
+
+      *    SIZED TO MATCH THE 8-DIGIT HHMMSSHH TIME REGISTER EXACTLY;
+      *    WS-CURRENT-TIME THEN TAKES JUST THE HHMMSS PORTION
+      *    EXPLICITLY, TRUNCATING THE HUNDREDTHS RATHER THAN LETTING
+      *    AN UNDERSIZED ELEMENTARY PIC TRUNCATE THE HOUR.
+       01  WS-CURRENT-TIME-REG               PIC 9(08).
+       01  WS-CURRENT-TIME-HHMMSS REDEFINES WS-CURRENT-TIME-REG.
+           05  WS-CURRENT-TIME                PIC 9(06).
+           05  FILLER                         PIC 9(02).
+
+       01  WS-NEXT-SEQUENCE                   PIC 9(04).
+       01  WS-SLOT-FOUND-FLAG                 PIC X(01).
+           88  WS-SLOT-FOUND                  VALUE 'Y'.
+
+       01  WS-QTY-EDIT                        PIC -(6)9.
+
+       01  WS-REVISED-COUNT                   PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PO-FILE
+               UNTIL PO-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-MM TO WS-CURRENT-DATE-MM
+           MOVE WS-CURRENT-DD TO WS-CURRENT-DATE-DD
+           MOVE WS-CURRENT-YY TO WS-CURRENT-DATE-YY
+           ACCEPT WS-CURRENT-TIME-REG FROM TIME
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL476: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN INPUT OLD-PO-FILE
+           IF NOT WS-OLD-FILE-OK
+               DISPLAY "WPUL476: UNABLE TO OPEN OLD-PO-FILE, STATUS="
+                   WS-OLD-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O PO-HISTORY-FILE
+           IF NOT WS-HIST-FILE-OK
+               DISPLAY "WPUL476: UNABLE TO OPEN PO-HISTORY-FILE, STAT="
+                   WS-HIST-FILE-STATUS
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           PERFORM 2100-READ-NEXT-PO.
+
+       2000-PROCESS-PO-FILE.
+           IF PO-REVISED OF DETAIL-RECORD-1-AREA
+               OR PO-REVISED-PICKUP OF DETAIL-RECORD-1-AREA
+               PERFORM 2200-LOOKUP-OLD-PO
+           END-IF
+           PERFORM 2100-READ-NEXT-PO.
+
+       2100-READ-NEXT-PO.
+           READ PO-DETAIL-FILE
+               AT END
+                   SET PO-EOF TO TRUE
+           END-READ.
+
+       2200-LOOKUP-OLD-PO.
+           MOVE PO-RECORD-KEY OF DETAIL-RECORD-1-AREA
+               TO OLD-PO-RECORD-KEY
+           READ OLD-PO-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 2300-BUILD-HISTORY-RECORD
+           END-READ.
+
+       2300-BUILD-HISTORY-RECORD.
+           PERFORM 2310-FIND-NEXT-SEQUENCE
+           MOVE PO-BUYER-NUMBER OF DETAIL-RECORD-1-AREA
+               TO PH-BUYER-NUMBER
+           MOVE PO-PURCHASE-ORDER-NUMBER OF DETAIL-RECORD-1-AREA
+               TO PH-PURCHASE-ORDER-NUMBER
+           MOVE WS-NEXT-SEQUENCE          TO PH-REVISION-SEQUENCE
+           MOVE WS-CURRENT-DATE-MMDDYY    TO PH-REVISION-DATE
+           MOVE WS-CURRENT-TIME           TO PH-REVISION-TIME
+           MOVE PO-APPROVAL-USER-ID OF DETAIL-RECORD-1-AREA
+               TO PH-APPROVAL-USER-ID
+           MOVE PO-REVISED-FLAG OF DETAIL-RECORD-1-AREA
+               TO PH-REVISED-FLAG
+           MOVE ZERO                      TO PH-CHANGE-COUNT
+
+           PERFORM 3000-COMPARE-DATE-ARRIVAL
+           PERFORM 3010-COMPARE-DATE-ORDERED
+           PERFORM 3020-COMPARE-MINIMUM-QTY
+           PERFORM 3030-COMPARE-CURRENT-QTY
+           PERFORM 3040-COMPARE-MAXIMUM-QTY
+
+           IF PH-CHANGE-COUNT > ZERO
+               WRITE PO-HISTORY-RECORD
+               ADD 1 TO WS-REVISED-COUNT
+           END-IF.
+
+       2310-FIND-NEXT-SEQUENCE.
+      *    LOCATE THE NEXT UNUSED REVISION SEQUENCE FOR THIS PO BY
+      *    PROBING THE HISTORY FILE UPWARD FROM 1 UNTIL A KEY COMES
+      *    BACK NOT-FOUND.
+           MOVE 1   TO WS-NEXT-SEQUENCE
+           MOVE 'N' TO WS-SLOT-FOUND-FLAG
+           PERFORM UNTIL WS-SLOT-FOUND
+               MOVE PO-BUYER-NUMBER OF DETAIL-RECORD-1-AREA
+                   TO PH-BUYER-NUMBER
+               MOVE PO-PURCHASE-ORDER-NUMBER OF DETAIL-RECORD-1-AREA
+                   TO PH-PURCHASE-ORDER-NUMBER
+               MOVE WS-NEXT-SEQUENCE
+                   TO PH-REVISION-SEQUENCE
+               READ PO-HISTORY-FILE
+                   INVALID KEY
+                       SET WS-SLOT-FOUND TO TRUE
+                   NOT INVALID KEY
+                       ADD 1 TO WS-NEXT-SEQUENCE
+               END-READ
+           END-PERFORM.
+
+       3000-COMPARE-DATE-ARRIVAL.
+           IF PO-DATE-ARRIVAL OF DETAIL-RECORD-1-AREA NOT =
+               PO-DATE-ARRIVAL OF OLD-PO-RECORD
+               ADD 1 TO PH-CHANGE-COUNT
+               MOVE "PO-DATE-ARRIVAL" TO
+                   PH-FIELD-NAME(PH-CHANGE-COUNT)
+               MOVE PO-DATE-ARRIVAL OF OLD-PO-RECORD TO
+                   PH-BEFORE-VALUE(PH-CHANGE-COUNT)
+               MOVE PO-DATE-ARRIVAL OF DETAIL-RECORD-1-AREA TO
+                   PH-AFTER-VALUE(PH-CHANGE-COUNT)
+           END-IF.
+
+       3010-COMPARE-DATE-ORDERED.
+           IF PO-DATE-ORDERED OF DETAIL-RECORD-1-AREA NOT =
+               PO-DATE-ORDERED OF OLD-PO-RECORD
+               ADD 1 TO PH-CHANGE-COUNT
+               MOVE "PO-DATE-ORDERED" TO
+                   PH-FIELD-NAME(PH-CHANGE-COUNT)
+               MOVE PO-DATE-ORDERED OF OLD-PO-RECORD TO
+                   PH-BEFORE-VALUE(PH-CHANGE-COUNT)
+               MOVE PO-DATE-ORDERED OF DETAIL-RECORD-1-AREA TO
+                   PH-AFTER-VALUE(PH-CHANGE-COUNT)
+           END-IF.
+
+       3020-COMPARE-MINIMUM-QTY.
+           IF PO-MINIMUM-QUANTITY OF DETAIL-RECORD-1-AREA NOT =
+               PO-MINIMUM-QUANTITY OF OLD-PO-RECORD
+               ADD 1 TO PH-CHANGE-COUNT
+               MOVE "PO-MINIMUM-QUANTITY" TO
+                   PH-FIELD-NAME(PH-CHANGE-COUNT)
+               MOVE PO-MINIMUM-QUANTITY OF OLD-PO-RECORD TO
+                   WS-QTY-EDIT
+               MOVE WS-QTY-EDIT TO PH-BEFORE-VALUE(PH-CHANGE-COUNT)
+               MOVE PO-MINIMUM-QUANTITY OF DETAIL-RECORD-1-AREA
+                   TO WS-QTY-EDIT
+               MOVE WS-QTY-EDIT TO PH-AFTER-VALUE(PH-CHANGE-COUNT)
+           END-IF.
+
+       3030-COMPARE-CURRENT-QTY.
+           IF PO-CURRENT-BKT-QUANTITY OF DETAIL-RECORD-1-AREA NOT =
+               PO-CURRENT-BKT-QUANTITY OF OLD-PO-RECORD
+               ADD 1 TO PH-CHANGE-COUNT
+               MOVE "PO-CURRENT-BKT-QUANTITY" TO
+                   PH-FIELD-NAME(PH-CHANGE-COUNT)
+               MOVE PO-CURRENT-BKT-QUANTITY OF OLD-PO-RECORD TO
+                   WS-QTY-EDIT
+               MOVE WS-QTY-EDIT TO PH-BEFORE-VALUE(PH-CHANGE-COUNT)
+               MOVE PO-CURRENT-BKT-QUANTITY OF DETAIL-RECORD-1-AREA
+                   TO WS-QTY-EDIT
+               MOVE WS-QTY-EDIT TO PH-AFTER-VALUE(PH-CHANGE-COUNT)
+           END-IF.
+
+       3040-COMPARE-MAXIMUM-QTY.
+           IF PO-MAXIMUM-QUANTITY OF DETAIL-RECORD-1-AREA NOT =
+               PO-MAXIMUM-QUANTITY OF OLD-PO-RECORD
+               ADD 1 TO PH-CHANGE-COUNT
+               MOVE "PO-MAXIMUM-QUANTITY" TO
+                   PH-FIELD-NAME(PH-CHANGE-COUNT)
+               MOVE PO-MAXIMUM-QUANTITY OF OLD-PO-RECORD TO
+                   WS-QTY-EDIT
+               MOVE WS-QTY-EDIT TO PH-BEFORE-VALUE(PH-CHANGE-COUNT)
+               MOVE PO-MAXIMUM-QUANTITY OF DETAIL-RECORD-1-AREA
+                   TO WS-QTY-EDIT
+               MOVE WS-QTY-EDIT TO PH-AFTER-VALUE(PH-CHANGE-COUNT)
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE PO-DETAIL-FILE
+           CLOSE OLD-PO-FILE
+           CLOSE PO-HISTORY-FILE
+           PERFORM 9100-REFRESH-OLD-SNAPSHOT
+           DISPLAY "WPUL476: " WS-REVISED-COUNT
+               " PO HISTORY RECORDS WRITTEN".
+
+       9100-REFRESH-OLD-SNAPSHOT.
+      *    ROLLS TODAY'S PO-DETAIL-FILE FORWARD INTO OLD-PO-FILE SO
+      *    TOMORROW'S CAPTURE RUN DIFFS AGAINST TODAY'S DATA INSTEAD
+      *    OF A PERMANENTLY STALE SNAPSHOT.
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL476: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT OLD-PO-FILE
+           IF NOT WS-OLD-FILE-OK
+               DISPLAY "WPUL476: UNABLE TO OPEN OLD-PO-FILE, STATUS="
+                   WS-OLD-FILE-STATUS
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           PERFORM UNTIL PO-EOF
+               READ PO-DETAIL-FILE
+                   AT END
+                       SET PO-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 9110-WRITE-OLD-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE PO-DETAIL-FILE
+           CLOSE OLD-PO-FILE.
+
+       9110-WRITE-OLD-RECORD.
+           MOVE DETAIL-RECORD-1-AREA TO OLD-PO-RECORD
+           WRITE OLD-PO-RECORD.
