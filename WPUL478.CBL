@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL478.
+      *
+      *    DROP-SHIP / CUSTOMER-DIRECT ORDER REPORT.
+      *    SELECTS PO RECORDS SHIPPING DIRECT TO A CUSTOMER
+      *    (PO-CUSTOMER-NUMBER NOT ZERO), AND LISTS THEM BY
+      *    CUSTOMER WITH THE VENDOR AND EXPECTED ARRIVAL DATE SO
+      *    CUSTOMER SERVICE CAN TRACK DIRECT SHIPMENTS WITHOUT
+      *    SCANNING THE WHOLE PO FILE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WPUL470_SELECT_COPYBOOK.CBL".
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "WPUL478S".
+
+           SELECT DROPSHIP-RPT-FILE
+               ASSIGN TO "WPUL478O"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WPUL470_FD_COPYBOOK.CBL".
+
+       SD  SORT-WORK-FILE.
+       01  SW-SORT-RECORD.
+           05  SW-CUSTOMER-NUMBER             PIC S9(05) COMP-3.
+           05  SW-CUSTOMER-FACILITY           PIC 9(02).
+           05  SW-RECORD-KEY.
+               10  SW-BUYER-NUMBER            PIC X(02).
+               10  SW-PURCHASE-ORDER-NUMBER   PIC 9(06).
+           05  SW-VENDOR-NUMBER               PIC X(06).
+           05  SW-VENDOR-NAME                 PIC X(30).
+           05  SW-DATE-ARRIVAL                PIC 9(06).
+
+       FD  DROPSHIP-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  DROPSHIP-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "WPUL470_WS_COPYBOOK.CBL".
+
+       01  WS-SORT-EOF-FLAG                  PIC X(01) VALUE 'N'.
+           88  WS-SORT-EOF                   VALUE 'Y'.
+
+       01  WS-FIRST-GROUP-FLAG               PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-GROUP                 VALUE 'Y'.
+
+       01  WS-BREAK-CUSTOMER-NUMBER          PIC S9(05) COMP-3.
+
+       01  WS-DROPSHIP-COUNT                 PIC 9(05) VALUE ZERO.
+
+       01  WS-HEADING-1                     PIC X(132) VALUE
+           "WPUL478  DROP-SHIP / CUSTOMER-DIRECT ORDER REPORT".
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(10) VALUE "CUSTOMER".
+           05  FILLER                 PIC X(08) VALUE "FACILITY".
+           05  FILLER                 PIC X(10) VALUE "PO-KEY".
+           05  FILLER                 PIC X(10) VALUE "VENDOR".
+           05  FILLER                 PIC X(32) VALUE "VENDOR-NAME".
+           05  FILLER                 PIC X(10) VALUE "ARRIVAL".
+
+      *    CUSTOMER NUMBER IS RIGHT-JUSTIFIED WITHIN THE FIRST 10
+      *    COLUMNS SO IT PRINTS UNDER ITS OWN "CUSTOMER" HEADING
+      *    INSTEAD OF UNDER "FACILITY".
+       01  WS-CUSTOMER-BREAK-LINE.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  WB-CUSTOMER-NUMBER     PIC -(5)9.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER                        PIC X(10) VALUE SPACES.
+           05  WD-CUSTOMER-FACILITY          PIC 99.
+           05  FILLER                        PIC X(06) VALUE SPACES.
+           05  WD-RECORD-KEY                 PIC X(08).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-VENDOR-NUMBER               PIC X(06).
+           05  FILLER                        PIC X(04) VALUE SPACES.
+           05  WD-VENDOR-NAME                PIC X(30).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-DATE-ARRIVAL               PIC 9(06).
+
+       01  WS-NO-DROPSHIP-LINE              PIC X(132) VALUE
+           "NO DROP-SHIP / CUSTOMER-DIRECT ORDERS FOUND".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CUSTOMER-NUMBER
+                                SW-RECORD-KEY
+               INPUT PROCEDURE IS 2000-BUILD-SORT-INPUT
+               OUTPUT PROCEDURE IS 3000-PRINT-BY-CUSTOMER
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           OPEN OUTPUT DROPSHIP-RPT-FILE
+           WRITE DROPSHIP-RPT-LINE FROM WS-HEADING-1
+           WRITE DROPSHIP-RPT-LINE FROM WS-HEADING-2.
+
+       2000-BUILD-SORT-INPUT.
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL478: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM UNTIL PO-EOF
+               READ PO-DETAIL-FILE
+                   AT END
+                       SET PO-EOF TO TRUE
+                   NOT AT END
+                       IF PO-CUSTOMER-NUMBER NOT = ZERO
+                           PERFORM 2100-RELEASE-SORT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PO-DETAIL-FILE.
+
+       2100-RELEASE-SORT-RECORD.
+           MOVE PO-CUSTOMER-NUMBER        TO SW-CUSTOMER-NUMBER
+           MOVE PO-CUSTOMER-FACILITY      TO SW-CUSTOMER-FACILITY
+           MOVE PO-RECORD-KEY             TO SW-RECORD-KEY
+           MOVE PO-VENDOR-NUMBER          TO SW-VENDOR-NUMBER
+           MOVE PO-VENDOR-NAME            TO SW-VENDOR-NAME
+           MOVE PO-DATE-ARRIVAL           TO SW-DATE-ARRIVAL
+           RELEASE SW-SORT-RECORD.
+
+       3000-PRINT-BY-CUSTOMER.
+           MOVE 'Y' TO WS-FIRST-GROUP-FLAG
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 3100-PRINT-SORT-RECORD
+               END-RETURN
+           END-PERFORM.
+
+       3100-PRINT-SORT-RECORD.
+           IF WS-FIRST-GROUP
+               OR SW-CUSTOMER-NUMBER NOT = WS-BREAK-CUSTOMER-NUMBER
+               PERFORM 3200-WRITE-CUSTOMER-BREAK
+           END-IF
+           PERFORM 3300-WRITE-DETAIL-LINE
+           ADD 1 TO WS-DROPSHIP-COUNT.
+
+       3200-WRITE-CUSTOMER-BREAK.
+           MOVE SW-CUSTOMER-NUMBER        TO WS-BREAK-CUSTOMER-NUMBER
+           MOVE SW-CUSTOMER-NUMBER        TO WB-CUSTOMER-NUMBER
+           WRITE DROPSHIP-RPT-LINE FROM WS-CUSTOMER-BREAK-LINE
+           MOVE 'N' TO WS-FIRST-GROUP-FLAG.
+
+       3300-WRITE-DETAIL-LINE.
+           MOVE SPACES                    TO WS-DETAIL-LINE
+           MOVE SW-CUSTOMER-FACILITY      TO WD-CUSTOMER-FACILITY
+           MOVE SW-RECORD-KEY             TO WD-RECORD-KEY
+           MOVE SW-VENDOR-NUMBER          TO WD-VENDOR-NUMBER
+           MOVE SW-VENDOR-NAME            TO WD-VENDOR-NAME
+           MOVE SW-DATE-ARRIVAL           TO WD-DATE-ARRIVAL
+           WRITE DROPSHIP-RPT-LINE FROM WS-DETAIL-LINE.
+
+       9000-TERMINATE.
+           IF WS-DROPSHIP-COUNT = ZERO
+               WRITE DROPSHIP-RPT-LINE FROM WS-NO-DROPSHIP-LINE
+           END-IF
+           CLOSE DROPSHIP-RPT-FILE.
