@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL475.
+      *
+      *    BATCH RECOMPUTE OF LANDED COST USING PO-EXCHANGE-RATE.
+      *    FOR ANY PO WHERE PO-EXCHANGE-RATE-TO-USE INDICATES A
+      *    NON-USD VENDOR ('Y'), RESTATES PO-TURN-COST AND
+      *    PO-ACTUAL-TURN-COST INTO USD USING PO-EXCHANGE-RATE AND
+      *    WRITES THE ORIGINAL/RESTATED FIGURES TO A LANDED-COST
+      *    RESTATEMENT FILE SO FINANCE IS NOT CONVERTING THESE BY
+      *    HAND AT MONTH-END.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WPUL470_SELECT_COPYBOOK.CBL".
+
+      *    PLAIN (NOT LINE) SEQUENTIAL -- THE RECORD IS MOSTLY COMP-3
+      *    PACKED-DECIMAL FIELDS, SO IT CANNOT USE A TEXT-LINE
+      *    ORGANIZATION THAT DELIMITS RECORDS WITH A NEWLINE BYTE
+      *    PACKED DATA CAN LEGITIMATELY CONTAIN.
+           SELECT LANDED-COST-FILE
+               ASSIGN TO "WPUL475O"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RESTATE-RPT-FILE
+               ASSIGN TO "WPUL475R"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WPUL470_FD_COPYBOOK.CBL".
+
+       FD  LANDED-COST-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "WPUL475_COPYBOOK.CBL".
+
+       FD  RESTATE-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTATE-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "WPUL470_WS_COPYBOOK.CBL".
+
+      *    SIZED TO MATCH THE 8-DIGIT DATE YYYYMMDD REGISTER EXACTLY
+      *    SO THE ALPHANUMERIC GROUP MOVE ON ACCEPT LANDS EACH
+      *    SUB-FIELD CORRECTLY.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-CENTURY           PIC 9(02).
+           05  WS-CURRENT-YY                PIC 9(02).
+           05  WS-CURRENT-MM                PIC 9(02).
+           05  WS-CURRENT-DD                PIC 9(02).
+
+      *    RESTATEMENT DATE IN THIS PROGRAM'S MMDDYY CONVENTION, TO
+      *    MATCH PO-DATE-RECEIVED AND THE OTHER 6-DIGIT DATE FIELDS
+      *    IN WPUL470_COPYBOOK.CBL.
+       01  WS-CURRENT-DATE-MMDDYY.
+           05  WS-CURRENT-DATE-MM           PIC 9(02).
+           05  WS-CURRENT-DATE-DD           PIC 9(02).
+           05  WS-CURRENT-DATE-YY           PIC 9(02).
+
+       01  WS-RESTATED-COUNT                PIC 9(05) VALUE ZERO.
+
+       01  WS-HEADING-1                     PIC X(132) VALUE
+           "WPUL475  LANDED COST RESTATEMENT REPORT (NON-USD POS)".
+       01  WS-HEADING-1B                    PIC X(132) VALUE
+           "*** RATE DIRECTION UNCONFIRMED BY AP - DO NOT POST ***".
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(10) VALUE "PO-KEY".
+           05  FILLER                 PIC X(08) VALUE "VENDOR".
+           05  FILLER                 PIC X(10) VALUE "RATE".
+           05  FILLER                 PIC X(11) VALUE "ORIG-TURN".
+           05  FILLER                 PIC X(11) VALUE "NEW-TURN".
+           05  FILLER                 PIC X(11) VALUE "ORIG-ACT".
+           05  FILLER                 PIC X(10) VALUE "NEW-ACT".
+
+       01  WS-DETAIL-LINE.
+           05  WD-RECORD-KEY                 PIC X(08).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-VENDOR-NUMBER               PIC X(06).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-EXCHANGE-RATE               PIC ZZ9.9999.
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-ORIG-TURN-COST              PIC -(6)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-NEW-TURN-COST               PIC -(6)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-ORIG-ACT-COST               PIC -(6)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-NEW-ACT-COST                PIC -(6)9.99.
+
+       01  WS-NO-RESTATEMENT-LINE           PIC X(132) VALUE
+           "NO NON-USD POS FOUND REQUIRING RESTATEMENT".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PO-FILE
+               UNTIL PO-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-MM TO WS-CURRENT-DATE-MM
+           MOVE WS-CURRENT-DD TO WS-CURRENT-DATE-DD
+           MOVE WS-CURRENT-YY TO WS-CURRENT-DATE-YY
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL475: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT LANDED-COST-FILE
+           OPEN OUTPUT RESTATE-RPT-FILE
+           WRITE RESTATE-RPT-LINE FROM WS-HEADING-1
+           WRITE RESTATE-RPT-LINE FROM WS-HEADING-1B
+           WRITE RESTATE-RPT-LINE FROM WS-HEADING-2
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           PERFORM 2100-READ-NEXT-PO.
+
+       2000-PROCESS-PO-FILE.
+           IF PO-VENDOR-IS-NON-USD
+               AND PO-EXCHANGE-RATE NOT = ZERO
+               PERFORM 2200-RESTATE-LANDED-COST
+           END-IF
+           PERFORM 2100-READ-NEXT-PO.
+
+       2100-READ-NEXT-PO.
+           READ PO-DETAIL-FILE
+               AT END
+                   SET PO-EOF TO TRUE
+           END-READ.
+
+       2200-RESTATE-LANDED-COST.
+           MOVE PO-BUYER-NUMBER            TO LC-BUYER-NUMBER
+           MOVE PO-PURCHASE-ORDER-NUMBER   TO LC-PURCHASE-ORDER-NUMBER
+           MOVE PO-VENDOR-NUMBER           TO LC-VENDOR-NUMBER
+           MOVE PO-EXCHANGE-RATE           TO LC-EXCHANGE-RATE
+           MOVE PO-TURN-COST               TO LC-ORIGINAL-TURN-COST
+           MOVE PO-ACTUAL-TURN-COST        TO
+               LC-ORIGINAL-ACTUAL-TURN-COST
+      *    MULTIPLY, TREATING PO-EXCHANGE-RATE AS USD-PER-FOREIGN-UNIT.
+      *    AP HAS NOT YET CONFIRMED THE RATE IS QUOTED THIS DIRECTION
+      *    RATHER THAN FOREIGN-PER-USD (WHICH WOULD REQUIRE DIVIDE).
+      *    DO NOT POST THESE RESTATED FIGURES UNTIL AP CONFIRMS --
+      *    SEE WS-HEADING-1B ON THE REPORT AND IMPLEMENTATION_STATUS.MD.
+           COMPUTE LC-RESTATED-TURN-COST ROUNDED =
+               PO-TURN-COST * PO-EXCHANGE-RATE
+           COMPUTE LC-RESTATED-ACTUAL-TURN-COST ROUNDED =
+               PO-ACTUAL-TURN-COST * PO-EXCHANGE-RATE
+           MOVE WS-CURRENT-DATE-MMDDYY     TO LC-RESTATEMENT-DATE
+           WRITE LANDED-COST-RESTATEMENT-RECORD
+           PERFORM 2300-WRITE-RESTATE-LINE
+           ADD 1 TO WS-RESTATED-COUNT.
+
+       2300-WRITE-RESTATE-LINE.
+           MOVE SPACES                    TO WS-DETAIL-LINE
+           MOVE PO-RECORD-KEY             TO WD-RECORD-KEY
+           MOVE LC-VENDOR-NUMBER          TO WD-VENDOR-NUMBER
+           MOVE LC-EXCHANGE-RATE          TO WD-EXCHANGE-RATE
+           MOVE LC-ORIGINAL-TURN-COST     TO WD-ORIG-TURN-COST
+           MOVE LC-RESTATED-TURN-COST     TO WD-NEW-TURN-COST
+           MOVE LC-ORIGINAL-ACTUAL-TURN-COST TO WD-ORIG-ACT-COST
+           MOVE LC-RESTATED-ACTUAL-TURN-COST TO WD-NEW-ACT-COST
+           WRITE RESTATE-RPT-LINE FROM WS-DETAIL-LINE.
+
+       9000-TERMINATE.
+           IF WS-RESTATED-COUNT = ZERO
+               WRITE RESTATE-RPT-LINE FROM WS-NO-RESTATEMENT-LINE
+           END-IF
+           CLOSE PO-DETAIL-FILE
+           CLOSE LANDED-COST-FILE
+           CLOSE RESTATE-RPT-FILE.
