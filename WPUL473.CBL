@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL473.
+      *
+      *    FREIGHT COST VARIANCE RECONCILIATION REPORT.
+      *    NETS WHAT WE ALLOWED/ESTIMATED (PO-FREIGHT-ALLOW AND THE
+      *    -EX VARIANT, PLUS PO-BACKHAUL) AGAINST WHAT WAS ACTUALLY
+      *    BILLED (PO-FREIGHT-BILL, PO-ACTUAL-TURN-COST) AND LISTS
+      *    ANY PO WHERE THE VARIANCE EXCEEDS TOLERANCE SO TRAFFIC CAN
+      *    DISPUTE THE CARRIER INVOICE BEFORE IT POSTS TO AP.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WPUL470_SELECT_COPYBOOK.CBL".
+
+           SELECT VARIANCE-RPT-FILE
+               ASSIGN TO "WPUL473R"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WPUL470_FD_COPYBOOK.CBL".
+
+       FD  VARIANCE-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  VARIANCE-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "WPUL470_WS_COPYBOOK.CBL".
+
+      *    TOLERANCE BEYOND WHICH A VARIANCE IS REPORTED AS AN
+      *    EXCEPTION. HELD IN WORKING-STORAGE SO THE AMOUNT CAN BE
+      *    TUNED WITHOUT A PROGRAM CHANGE IF TRAFFIC MOVES THE BAR.
+       01  WS-VARIANCE-TOLERANCE             PIC S9(05)V99
+                                              VALUE 25.00.
+
+       01  WS-ALLOWED-TOTAL                  PIC S9(07)V99 COMP-3.
+       01  WS-BILLED-TOTAL                   PIC S9(07)V99 COMP-3.
+       01  WS-VARIANCE-AMOUNT                PIC S9(07)V99 COMP-3.
+       01  WS-EXCEPTION-COUNT                PIC 9(05) VALUE ZERO.
+
+       01  WS-HEADING-1                      PIC X(132) VALUE
+           "WPUL473  FREIGHT COST VARIANCE RECONCILIATION REPORT".
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(10) VALUE "PO-KEY".
+           05  FILLER                 PIC X(11) VALUE "ALLOW-TOTL".
+           05  FILLER                 PIC X(11) VALUE "BILLED-TOTL".
+           05  FILLER                 PIC X(13) VALUE "VARIANCE".
+           05  FILLER                 PIC X(30) VALUE "VENDOR".
+
+       01  WS-DETAIL-LINE.
+           05  WD-RECORD-KEY                 PIC X(08).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-ALLOWED-TOTAL              PIC -(6)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-BILLED-TOTAL               PIC -(6)9.99.
+           05  FILLER                        PIC X(01) VALUE SPACES.
+           05  WD-VARIANCE-AMOUNT            PIC -(6)9.99.
+           05  FILLER                        PIC X(03) VALUE SPACES.
+           05  WD-VENDOR-NAME                PIC X(30).
+
+       01  WS-NO-EXCEPTION-LINE              PIC X(132) VALUE
+           "NO FREIGHT VARIANCES OUTSIDE TOLERANCE".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PO-FILE
+               UNTIL PO-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL473: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT VARIANCE-RPT-FILE
+           WRITE VARIANCE-RPT-LINE FROM WS-HEADING-1
+           WRITE VARIANCE-RPT-LINE FROM WS-HEADING-2
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           PERFORM 2100-READ-NEXT-PO.
+
+       2000-PROCESS-PO-FILE.
+           PERFORM 2200-CALCULATE-VARIANCE
+           IF WS-VARIANCE-AMOUNT > WS-VARIANCE-TOLERANCE
+               OR WS-VARIANCE-AMOUNT < (0 - WS-VARIANCE-TOLERANCE)
+               PERFORM 2300-WRITE-EXCEPTION-LINE
+           END-IF
+           PERFORM 2100-READ-NEXT-PO.
+
+       2100-READ-NEXT-PO.
+           READ PO-DETAIL-FILE
+               AT END
+                   SET PO-EOF TO TRUE
+           END-READ.
+
+       2200-CALCULATE-VARIANCE.
+           COMPUTE WS-ALLOWED-TOTAL =
+               PO-FREIGHT-ALLOW + PO-FREIGHT-ALLOW-EX + PO-BACKHAUL
+           COMPUTE WS-BILLED-TOTAL =
+               PO-FREIGHT-BILL + PO-ACTUAL-TURN-COST
+           COMPUTE WS-VARIANCE-AMOUNT =
+               WS-BILLED-TOTAL - WS-ALLOWED-TOTAL.
+
+       2300-WRITE-EXCEPTION-LINE.
+           MOVE SPACES                   TO WS-DETAIL-LINE
+           MOVE PO-RECORD-KEY            TO WD-RECORD-KEY
+           MOVE WS-ALLOWED-TOTAL         TO WD-ALLOWED-TOTAL
+           MOVE WS-BILLED-TOTAL          TO WD-BILLED-TOTAL
+           MOVE WS-VARIANCE-AMOUNT       TO WD-VARIANCE-AMOUNT
+           MOVE PO-VENDOR-NAME           TO WD-VENDOR-NAME
+           WRITE VARIANCE-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       9000-TERMINATE.
+           IF WS-EXCEPTION-COUNT = ZERO
+               WRITE VARIANCE-RPT-LINE FROM WS-NO-EXCEPTION-LINE
+           END-IF
+           CLOSE PO-DETAIL-FILE
+           CLOSE VARIANCE-RPT-FILE.
