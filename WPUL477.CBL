@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL477.
+      *
+      *    PO CHANGE HISTORY LOOKUP REPORT.
+      *    ACCEPTS A BUYER NUMBER AND PURCHASE ORDER NUMBER AND
+      *    PRINTS EVERY REVISION RECORDED FOR THAT PO BY WPUL476,
+      *    OLDEST REVISION FIRST.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PO-HISTORY-FILE
+               ASSIGN TO "POHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PH-HISTORY-KEY
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+           SELECT HISTORY-RPT-FILE
+               ASSIGN TO "WPUL477R"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PO-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "WPUL476_COPYBOOK.CBL".
+
+       FD  HISTORY-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  HISTORY-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HIST-FILE-STATUS               PIC X(02).
+           88  WS-HIST-FILE-OK               VALUE '00'.
+
+       01  WS-INQUIRY-KEY.
+           05  WS-INQUIRY-BUYER-NUMBER       PIC X(02).
+           05  WS-INQUIRY-PO-NUMBER          PIC 9(06).
+
+       01  WS-MORE-RECORDS-FLAG              PIC X(01) VALUE 'Y'.
+           88  WS-MORE-RECORDS               VALUE 'Y'.
+
+       01  WS-ROW-FOUND-FLAG                 PIC X(01) VALUE 'N'.
+           88  WS-ROW-FOUND                  VALUE 'Y'.
+
+       01  WS-HEADING-1                     PIC X(132) VALUE
+           "WPUL477  PO CHANGE HISTORY LOOKUP REPORT".
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(08) VALUE "BUYER".
+           05  FILLER                 PIC X(08) VALUE "PO-NBR".
+           05  FILLER                 PIC X(06) VALUE "SEQ".
+           05  FILLER                 PIC X(10) VALUE "REV-DATE".
+           05  FILLER                 PIC X(06) VALUE "USER".
+           05  FILLER                 PIC X(22) VALUE "FIELD".
+           05  FILLER                 PIC X(17) VALUE "BEFORE".
+           05  FILLER                 PIC X(17) VALUE "AFTER".
+
+       01  WS-DETAIL-LINE.
+           05  WD-BUYER-NUMBER               PIC X(08).
+           05  WD-PO-NUMBER                  PIC 9(06).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-SEQUENCE                   PIC 9(04).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-REVISION-DATE              PIC 9(06).
+           05  FILLER                        PIC X(04) VALUE SPACES.
+           05  WD-USER-ID                    PIC X(06).
+           05  WD-FIELD-NAME                 PIC X(22).
+           05  WD-BEFORE-VALUE               PIC X(17).
+           05  WD-AFTER-VALUE                PIC X(17).
+
+       01  WS-NO-HISTORY-LINE               PIC X(132) VALUE
+           "NO REVISION HISTORY FOUND FOR THIS PO".
+
+       01  WS-SUB                            PIC 9(02).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-HISTORY
+               UNTIL NOT WS-MORE-RECORDS
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY "ENTER BUYER NUMBER (2 CHARACTERS): "
+           ACCEPT WS-INQUIRY-BUYER-NUMBER
+           DISPLAY "ENTER PURCHASE ORDER NUMBER (6 DIGITS): "
+           ACCEPT WS-INQUIRY-PO-NUMBER
+           OPEN INPUT PO-HISTORY-FILE
+           IF NOT WS-HIST-FILE-OK
+               DISPLAY "WPUL477: UNABLE TO OPEN PO-HISTORY-FILE, STAT="
+                   WS-HIST-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT HISTORY-RPT-FILE
+           WRITE HISTORY-RPT-LINE FROM WS-HEADING-1
+           WRITE HISTORY-RPT-LINE FROM WS-HEADING-2
+           MOVE WS-INQUIRY-BUYER-NUMBER  TO PH-BUYER-NUMBER
+           MOVE WS-INQUIRY-PO-NUMBER     TO PH-PURCHASE-ORDER-NUMBER
+           MOVE ZERO                     TO PH-REVISION-SEQUENCE
+           START PO-HISTORY-FILE KEY IS NOT LESS THAN PH-HISTORY-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-MORE-RECORDS-FLAG
+           END-START
+           IF WS-MORE-RECORDS
+               PERFORM 2100-READ-NEXT-HISTORY
+           END-IF.
+
+       2000-PROCESS-HISTORY.
+           IF PH-BUYER-NUMBER = WS-INQUIRY-BUYER-NUMBER
+               AND PH-PURCHASE-ORDER-NUMBER = WS-INQUIRY-PO-NUMBER
+               SET WS-ROW-FOUND TO TRUE
+               PERFORM 2200-WRITE-HISTORY-ROWS
+               PERFORM 2100-READ-NEXT-HISTORY
+           ELSE
+               MOVE 'N' TO WS-MORE-RECORDS-FLAG
+           END-IF.
+
+       2100-READ-NEXT-HISTORY.
+           READ PO-HISTORY-FILE NEXT RECORD
+               AT END
+                   MOVE 'N' TO WS-MORE-RECORDS-FLAG
+           END-READ.
+
+       2200-WRITE-HISTORY-ROWS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > PH-CHANGE-COUNT
+               MOVE SPACES                TO WS-DETAIL-LINE
+               MOVE PH-BUYER-NUMBER       TO WD-BUYER-NUMBER
+               MOVE PH-PURCHASE-ORDER-NUMBER TO WD-PO-NUMBER
+               MOVE PH-REVISION-SEQUENCE  TO WD-SEQUENCE
+               MOVE PH-REVISION-DATE      TO WD-REVISION-DATE
+               MOVE PH-APPROVAL-USER-ID   TO WD-USER-ID
+               MOVE PH-FIELD-NAME(WS-SUB) TO WD-FIELD-NAME
+               MOVE PH-BEFORE-VALUE(WS-SUB) TO WD-BEFORE-VALUE
+               MOVE PH-AFTER-VALUE(WS-SUB)  TO WD-AFTER-VALUE
+               WRITE HISTORY-RPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       9000-TERMINATE.
+           IF NOT WS-ROW-FOUND
+               WRITE HISTORY-RPT-LINE FROM WS-NO-HISTORY-LINE
+           END-IF
+           CLOSE PO-HISTORY-FILE
+           CLOSE HISTORY-RPT-FILE.
