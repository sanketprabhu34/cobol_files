@@ -0,0 +1,3 @@
+        FD  PO-DETAIL-FILE
+            LABEL RECORDS ARE STANDARD.
+            COPY "WPUL470_COPYBOOK.CBL".
