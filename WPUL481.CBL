@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WPUL481.
+      *
+      *    NIGHTLY PO EXTRACT WITH CHECKPOINT/RESTART.
+      *    EXTRACTS EVERY PO TO A FLAT FILE FOR DOWNSTREAM FEEDS.
+      *    A CHECKPOINT RECORD KEYED ON PO-RECORD-KEY IS REWRITTEN
+      *    EVERY WS-CHECKPOINT-INTERVAL RECORDS. IF THE PRIOR RUN
+      *    DID NOT REACH END OF FILE, THIS RUN RESUMES JUST PAST
+      *    THE LAST SUCCESSFULLY PROCESSED PO INSTEAD OF STARTING
+      *    THE EXTRACT OVER.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "WPUL470_SELECT_COPYBOOK.CBL".
+
+           SELECT PO-EXTRACT-CHECKPOINT-FILE
+               ASSIGN TO "WPUL481C"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CK-CHECKPOINT-ID
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT EXTRACT-RPT-FILE
+               ASSIGN TO "WPUL481O"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "WPUL470_FD_COPYBOOK.CBL".
+
+       FD  PO-EXTRACT-CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY "WPUL481_COPYBOOK.CBL".
+
+       FD  EXTRACT-RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY "WPUL470_WS_COPYBOOK.CBL".
+
+       01  WS-CKPT-FILE-STATUS               PIC X(02).
+           88  WS-CKPT-FILE-OK                VALUE '00'.
+
+       01  WS-CHECKPOINT-FOUND-FLAG          PIC X(01) VALUE 'N'.
+           88  WS-CHECKPOINT-FOUND           VALUE 'Y'.
+
+      *    HOW OFTEN THE CHECKPOINT RECORD IS REWRITTEN. TUNABLE
+      *    WITHOUT A PROGRAM CHANGE IF THE EXTRACT VOLUME GROWS.
+       01  WS-CHECKPOINT-INTERVAL            PIC 9(05) VALUE 100.
+       01  WS-SINCE-CHECKPOINT-COUNT         PIC 9(05) VALUE ZERO.
+
+      *    SIZED TO MATCH THE 8-DIGIT DATE YYYYMMDD REGISTER EXACTLY
+      *    SO THE ALPHANUMERIC GROUP MOVE ON ACCEPT LANDS EACH
+      *    SUB-FIELD CORRECTLY.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-CENTURY            PIC 9(02).
+           05  WS-CURRENT-YY                 PIC 9(02).
+           05  WS-CURRENT-MM                 PIC 9(02).
+           05  WS-CURRENT-DD                 PIC 9(02).
+
+      *    RUN DATE IN THIS PROGRAM'S MMDDYY CONVENTION, TO MATCH THE
+      *    OTHER 6-DIGIT DATE FIELDS IN WPUL470_COPYBOOK.CBL.
+       01  WS-CURRENT-DATE-MMDDYY.
+           05  WS-CURRENT-DATE-MM            PIC 9(02).
+           05  WS-CURRENT-DATE-DD            PIC 9(02).
+           05  WS-CURRENT-DATE-YY            PIC 9(02).
+
+       01  WS-EXTRACT-COUNT                  PIC 9(07) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  WD-RECORD-KEY                 PIC X(08).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-VENDOR-NUMBER               PIC X(06).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-VENDOR-NAME                PIC X(30).
+           05  FILLER                        PIC X(02) VALUE SPACES.
+           05  WD-DATE-ARRIVAL               PIC 9(06).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PO-FILE
+               UNTIL PO-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE-TIME FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-MM TO WS-CURRENT-DATE-MM
+           MOVE WS-CURRENT-DD TO WS-CURRENT-DATE-DD
+           MOVE WS-CURRENT-YY TO WS-CURRENT-DATE-YY
+           OPEN INPUT PO-DETAIL-FILE
+           IF NOT WS-PO-FILE-OK
+               DISPLAY "WPUL481: UNABLE TO OPEN PO-DETAIL-FILE, STATUS="
+                   WS-PO-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O PO-EXTRACT-CHECKPOINT-FILE
+           IF NOT WS-CKPT-FILE-OK
+               DISPLAY "WPUL481: UNABLE TO OPEN CHECKPOINT FILE, STAT="
+                   WS-CKPT-FILE-STATUS
+               STOP RUN
+           END-IF
+           MOVE "EXTRACT1" TO CK-CHECKPOINT-ID
+           READ PO-EXTRACT-CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-CHECKPOINT-FOUND TO TRUE
+           END-READ
+           MOVE 'N' TO WS-PO-EOF-FLAG
+           IF WS-CHECKPOINT-FOUND AND CK-RUN-COMPLETE-FLAG = 'N'
+      *        A PRIOR RUN ABENDED BEFORE REACHING END OF FILE --
+      *        EXTEND THE EXISTING EXTRACT OUTPUT SO THE ROWS ALREADY
+      *        WRITTEN BEFORE THE ABEND SURVIVE THIS RESTART.
+               OPEN EXTEND EXTRACT-RPT-FILE
+               PERFORM 1200-RESUME-FROM-CHECKPOINT
+           ELSE
+               OPEN OUTPUT EXTRACT-RPT-FILE
+               PERFORM 1100-START-FRESH-RUN
+           END-IF.
+
+       1100-START-FRESH-RUN.
+           MOVE SPACES             TO CK-LAST-KEY-PROCESSED
+           MOVE WS-CURRENT-DATE-MMDDYY TO CK-RUN-DATE
+           MOVE ZERO               TO CK-RECORD-COUNT
+           MOVE 'N'                TO CK-RUN-COMPLETE-FLAG
+           IF WS-CHECKPOINT-FOUND
+               REWRITE PO-EXTRACT-CHECKPOINT-RECORD
+           ELSE
+               WRITE PO-EXTRACT-CHECKPOINT-RECORD
+           END-IF
+           MOVE LOW-VALUES TO PO-RECORD-KEY
+           START PO-DETAIL-FILE KEY IS NOT LESS THAN PO-RECORD-KEY
+               INVALID KEY
+                   SET PO-EOF TO TRUE
+           END-START
+           IF NOT PO-EOF
+               PERFORM 2900-READ-NEXT-PO
+           END-IF.
+
+       1200-RESUME-FROM-CHECKPOINT.
+           DISPLAY "WPUL481: RESUMING AFTER CHECKPOINT KEY "
+               CK-LAST-KEY-PROCESSED
+           MOVE CK-LAST-KEY-PROCESSED TO PO-RECORD-KEY
+           START PO-DETAIL-FILE KEY IS GREATER THAN PO-RECORD-KEY
+               INVALID KEY
+                   SET PO-EOF TO TRUE
+           END-START
+           IF NOT PO-EOF
+               PERFORM 2900-READ-NEXT-PO
+           END-IF.
+
+       2000-PROCESS-PO-FILE.
+           PERFORM 2100-WRITE-EXTRACT-LINE
+           PERFORM 2200-UPDATE-CHECKPOINT
+           PERFORM 2900-READ-NEXT-PO.
+
+       2100-WRITE-EXTRACT-LINE.
+           MOVE SPACES                    TO WS-DETAIL-LINE
+           MOVE PO-RECORD-KEY             TO WD-RECORD-KEY
+           MOVE PO-VENDOR-NUMBER          TO WD-VENDOR-NUMBER
+           MOVE PO-VENDOR-NAME            TO WD-VENDOR-NAME
+           MOVE PO-DATE-ARRIVAL           TO WD-DATE-ARRIVAL
+           WRITE EXTRACT-RPT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-EXTRACT-COUNT.
+
+       2200-UPDATE-CHECKPOINT.
+           MOVE PO-RECORD-KEY      TO CK-LAST-KEY-PROCESSED
+           ADD 1                   TO CK-RECORD-COUNT
+           ADD 1                   TO WS-SINCE-CHECKPOINT-COUNT
+           IF WS-SINCE-CHECKPOINT-COUNT >= WS-CHECKPOINT-INTERVAL
+               REWRITE PO-EXTRACT-CHECKPOINT-RECORD
+               MOVE ZERO TO WS-SINCE-CHECKPOINT-COUNT
+           END-IF.
+
+       2900-READ-NEXT-PO.
+           READ PO-DETAIL-FILE NEXT RECORD
+               AT END
+                   SET PO-EOF TO TRUE
+           END-READ.
+
+       9000-TERMINATE.
+           MOVE 'Y' TO CK-RUN-COMPLETE-FLAG
+           REWRITE PO-EXTRACT-CHECKPOINT-RECORD
+           CLOSE PO-DETAIL-FILE
+           CLOSE PO-EXTRACT-CHECKPOINT-FILE
+           CLOSE EXTRACT-RPT-FILE
+           DISPLAY "WPUL481: " WS-EXTRACT-COUNT " PO RECORDS EXTRACTED".
